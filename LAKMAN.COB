@@ -0,0 +1,509 @@
+      *-----------------------------------------------------------------
+       IDENTIFICATION                      DIVISION.
+      *-----------------------------------------------------------------
+       PROGRAM-ID.                         LAKMAN.
+      *AUTHOR                              NATALI KVITELASHVILI.
+      *DATE-WRITTEN                        08/08/2026.
+      *REMARKS      Maintenance program for LAKOCHOT.DAT:
+      *             *Applies daily TNUOT (add/change/delete) to the
+      *              customer master.
+      *             *Rejects bad transactions (unknown CHESHBON on a
+      *              change/delete, duplicate CHESHBON on an add) to
+      *              an exception report.
+      *-----------------------------------------------------------------
+       ENVIRONMENT                         DIVISION.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT                        SECTION.
+      *-----------------------------------------------------------------
+       FILE-CONTROL.
+           SELECT K01-LAKOCHOT-FILE
+             ASSIGN       TO "C:\COBOL-PROJECTS\DOCH\FILES\LAKOCHOT.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS  IS MH01-FILE-STS.
+
+           SELECT K02-TNUOT-FILE
+             ASSIGN       TO "C:\COBOL-PROJECTS\DOCH\FILES\TNUOT.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS  IS MH01-FILE-STS.
+
+           SELECT D01-CHARIGIM-PRN
+             ASSIGN       TO
+             "C:\COBOL-PROJECTS\DOCH\FILES\TNUOT-CHARIGIM.PRN"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS  IS MH01-FILE-STS.
+      *-----------------------------------------------------------------
+       DATA                                DIVISION.
+      *-----------------------------------------------------------------
+       FILE                                SECTION.
+      *-----------------------------------------------------------------
+       FD K01-LAKOCHOT-FILE
+           RECORDING MODE F.
+       01 K01-LAKOCHOT-REC.
+           COPY "C:\COBOL-PROJECTS\DOCH\COPYS\LAKOCHOT.COB".
+
+       FD K02-TNUOT-FILE
+           RECORDING MODE F.
+       01 K02-TNUA-REC.
+           03 K02-PEULA                    PIC X(01).
+             88 K02-HOSAFA                                  VALUE "A".
+             88 K02-SHINUY                                  VALUE "C".
+             88 K02-MECHIKA                                 VALUE "D".
+           03 K02-CHESHBON                 PIC X(05).
+           03 K02-SHEM                     PIC X(10).
+           03 K02-YITRA                    PIC S9(6)V99
+                                           SIGN IS LEADING SEPARATE.
+
+       FD  D01-CHARIGIM-PRN
+           LABEL RECORD IS OMITTED.
+       01  D01-SHURA                       PIC X(80).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE                     SECTION.
+      *-----------------------------------------------------------------
+      *Cxx-KVUIM
+      *-----------------------------------------------------------------
+       01 C00.
+           03 C01-GODEL-TAVLA              PIC 9(4)         VALUE 500.
+      *-----------------------------------------------------------------
+      *EZxx-EZER
+      *-----------------------------------------------------------------
+       01 EZ00.
+           03 EZ01-TAKALOT.
+           COPY "C:\COBOL-PROJECTS\DOCH\COPYS\TAKALOT.COB".
+
+           03 EZ02-SIBAT-DCHIYA             PIC X(40).
+           03 EZ03-INDEX-MECHIKA            PIC 9(4).
+           03 EZ04-INDEX-HOSAFA             PIC 9(4).
+      *-----------------------------------------------------------------
+      *Hxx-HODAOT
+      *-----------------------------------------------------------------
+       01 H00.
+           03 H01-TAKALOT.
+             05 H01-TAKALA                 PIC X(10)           VALUE
+                '**TAKALA**'.
+             05 H01-SHEM-TUCHNIT           PIC X(14)           VALUE
+                'SHEM TUCHNIT: '.
+             05 H01-STS-KOVETZ             PIC X(12)           VALUE
+                'STS KOVETZ: '.
+             05 H01-SHEM-KOVETZ            PIC X(13)           VALUE
+                'SHEM KOVETZ: '.
+             05 H01-SHEM-KETA              PIC X(11)           VALUE
+                'SHEM KETA: '.
+      *-----------------------------------------------------------------
+      *Mxx-MONIM
+      *-----------------------------------------------------------------
+       01 M00.
+           03 M01-MONE-HOSAFOT              PIC 9(4)        VALUE ZERO.
+           03 M02-MONE-SHINUYIM             PIC 9(4)        VALUE ZERO.
+           03 M03-MONE-MECHIKOT             PIC 9(4)        VALUE ZERO.
+           03 M04-MONE-CHARIGIM             PIC 9(4)        VALUE ZERO.
+      *-----------------------------------------------------------------
+      *MHxx-MAFTECHOT-HASHVAA
+      *-----------------------------------------------------------------
+       01 MH00.
+           03 MH01-FILE-STS                PIC XX.
+               88 MH01-FS-TAKIN                              VALUE "00".
+      *-----------------------------------------------------------------
+      *SXxx-SHURUT
+      *-----------------------------------------------------------------
+       01 S00.
+           03 SC01.
+               05 FILLER                   PIC X(20)      VALUE SPACE.
+               05 FILLER                   PIC X(30)      VALUE
+                  "DOCH CHARIGEI TNUOT LAKOCHOT".
+           03 SC02.
+               05 FILLER                   PIC X(11)      VALUE SPACE.
+               05 FILLER                   PIC X(5)       VALUE
+                  "PEULA".
+               05 FILLER                   PIC X(5)       VALUE SPACE.
+               05 FILLER                   PIC X(8)       VALUE
+                  "CHESHBON".
+               05 FILLER                   PIC X(5)       VALUE SPACE.
+               05 FILLER                   PIC X(13)      VALUE
+                  "SIBAT DECHIYA".
+           03 SC03.
+               05 FILLER                   PIC X(11)      VALUE SPACE.
+               05 FILLER                   PIC X(5)       VALUE ALL '-'.
+               05 FILLER                   PIC X(5)       VALUE SPACE.
+               05 FILLER                   PIC X(8)       VALUE ALL '-'.
+               05 FILLER                   PIC X(5)       VALUE SPACE.
+               05 FILLER                   PIC X(13)      VALUE ALL '-'.
+           03 SD01.
+               05 FILLER                   PIC X(10)      VALUE SPACE.
+               05 SD01-PEULA               PIC X(1).
+               05 FILLER                   PIC X(9)       VALUE SPACE.
+               05 SD01-CHESHBON            PIC X(5).
+               05 FILLER                   PIC X(9)       VALUE SPACE.
+               05 SD01-SIBA                PIC X(40).
+           03 ST01.
+               05 FILLER                   PIC X(10)      VALUE SPACE.
+               05 ST01-MONE                PIC ZZZ9.
+               05 FILLER                   PIC X(2)       VALUE SPACE.
+               05 ST01-SACH                PIC X(30)      VALUE
+                  ": MISPAR TNUOT CHARIGIM".
+      *-----------------------------------------------------------------
+      *SWxx-METAGIM
+      *-----------------------------------------------------------------
+       01 SW00.
+           03 SW01-K01                     PIC S9(4) BINARY VALUE 99.
+           COPY "C:\COBOL-PROJECTS\DOCH\COPYS\SWK.COB".
+
+           03 SW02-K02                     PIC S9(4) BINARY VALUE 99.
+           COPY "C:\COBOL-PROJECTS\DOCH\COPYS\SWK.COB".
+
+           03 SW03-D01                     PIC S9(4) BINARY VALUE 99.
+           COPY "C:\COBOL-PROJECTS\DOCH\COPYS\SWK.COB".
+
+           03 SW04-CHESHBON-NIMTZA         PIC 9.
+             88 SW04-KEN                   VALUE 1.
+             88 SW04-LO                    VALUE 0.
+      *-----------------------------------------------------------------
+      *TVxx-TAVLAOT
+      *-----------------------------------------------------------------
+       01 TV00.
+           03 TV02-MONE                    PIC 9(4)         VALUE ZERO.
+           03 TV01-LAKOCHOT OCCURS 1 TO 500 TIMES
+                             DEPENDING ON TV02-MONE
+                             INDEXED BY TV01-IX.
+               05 TV01-CHESHBON             PIC X(05).
+               05 TV01-SHEM                 PIC X(10).
+               05 TV01-YITRA                PIC S9(6)V99
+                                            SIGN IS LEADING SEPARATE.
+               05 TV01-SNIF                 PIC X(03).
+               05 TV01-MATBEA                PIC X(03).
+      *-----------------------------------------------------------------
+       PROCEDURE                           DIVISION.
+      *-----------------------------------------------------------------
+       DECLARATIVES.
+      *-----------------------------------------------------------------
+       DC1-K01                              SECTION.
+      *-----------------------------------------------------------------
+           USE AFTER STANDARD ERROR PROCEDURE ON K01-LAKOCHOT-FILE.
+       DC1-00.
+           MOVE "C:\COBOL-PROJECTS\DOCH\FILES\LAKOCHOT.DAT" TO
+                                                             SHEM-KOVETZ
+           PERFORM ZT-TAKALOT.
+       DC1-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       DC2-K02                             SECTION.
+      *-----------------------------------------------------------------
+           USE AFTER STANDARD ERROR PROCEDURE ON K02-TNUOT-FILE.
+       DC2-00.
+           MOVE "C:\COBOL-PROJECTS\DOCH\FILES\TNUOT.DAT" TO SHEM-KOVETZ
+           PERFORM ZT-TAKALOT.
+       DC2-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       DC3-D01                             SECTION.
+      *-----------------------------------------------------------------
+           USE AFTER STANDARD ERROR PROCEDURE ON D01-CHARIGIM-PRN.
+       DC3-00.
+           MOVE "C:\COBOL-PROJECTS\DOCH\FILES\TNUOT-CHARIGIM.PRN" TO
+                                                             SHEM-KOVETZ
+           PERFORM ZT-TAKALOT.
+       DC3-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       ZT-TAKALOT                          SECTION.
+      *-----------------------------------------------------------------
+       ZT-00.
+           DISPLAY H01-TAKALA
+           DISPLAY H01-SHEM-TUCHNIT
+                   SHEM-TUCHNIT IN EZ01-TAKALOT
+           DISPLAY H01-STS-KOVETZ
+                   MH01-FILE-STS
+           DISPLAY H01-SHEM-KOVETZ
+                   SHEM-KOVETZ
+           DISPLAY H01-SHEM-KETA
+                   SHEM-SEC
+           STOP RUN.
+      *-----------------------------------------------------------------
+       END DECLARATIVES.
+      *-----------------------------------------------------------------
+       A-MAIN                              SECTION.
+      *-----------------------------------------------------------------
+       A-00.
+           PERFORM     ZA-HATCHLAT-TOCHNIT
+           PERFORM UNTIL SOF IN SW02-K02
+               PERFORM B-TIPUL-TNUA
+               PERFORM C-KRIAT-TNUA
+           END-PERFORM
+           PERFORM     ZZ-SYIUM-TOCHNIT
+           STOP RUN.
+       A-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       B-TIPUL-TNUA                        SECTION.
+      *-----------------------------------------------------------------
+       B-00.
+           MOVE "B-TIPUL-TNUA" TO SHEM-SEC
+
+           EVALUATE TRUE
+             WHEN K02-HOSAFA
+                  PERFORM F-HOSAFAT-SHURA
+             WHEN K02-SHINUY
+                  PERFORM G-CHIPUS-CHESHBON
+                  IF SW04-LO
+                      MOVE "CHESHBON LO KAYAM - SHINUY NIDCHA" TO
+                                                  EZ02-SIBAT-DCHIYA
+                      PERFORM J-DCHIYA
+                  ELSE
+                      MOVE K02-SHEM  TO TV01-SHEM (TV01-IX)
+                      MOVE K02-YITRA TO TV01-YITRA(TV01-IX)
+                      ADD  1         TO M02-MONE-SHINUYIM
+                  END-IF
+             WHEN K02-MECHIKA
+                  PERFORM G-CHIPUS-CHESHBON
+                  IF SW04-LO
+                      MOVE "CHESHBON LO KAYAM - MECHIKA NIDCHETA" TO
+                                                  EZ02-SIBAT-DCHIYA
+                      PERFORM J-DCHIYA
+                  ELSE
+                      PERFORM I-MECHIKAT-SHURA
+                      ADD  1 TO M03-MONE-MECHIKOT
+                  END-IF
+             WHEN OTHER
+                  MOVE "PEULA LO MUKARIT" TO EZ02-SIBAT-DCHIYA
+                  PERFORM J-DCHIYA
+           END-EVALUATE.
+       B-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       C-KRIAT-TNUA                        SECTION.
+      *-----------------------------------------------------------------
+       C-00.
+           MOVE "C-KRIAT-TNUA" TO SHEM-SEC
+
+           READ K02-TNUOT-FILE
+               AT END
+                   SET SOF IN SW02-K02 TO TRUE
+           END-READ.
+       C-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       D-KRIAT-MASTER                      SECTION.
+      *-----------------------------------------------------------------
+       D-00.
+           MOVE "D-KRIAT-MASTER" TO SHEM-SEC
+
+           READ K01-LAKOCHOT-FILE
+               AT END
+                   SET SOF IN SW01-K01 TO TRUE
+           END-READ.
+       D-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       E-TAEN-SHURA                        SECTION.
+      *-----------------------------------------------------------------
+       E-00.
+           MOVE "E-TAEN-SHURA"                 TO SHEM-SEC
+
+           IF TV02-MONE NOT < C01-GODEL-TAVLA
+               MOVE "C:\COBOL-PROJECTS\DOCH\FILES\LAKOCHOT.DAT" TO
+                                                             SHEM-KOVETZ
+               PERFORM ZT-TAKALOT
+           END-IF
+
+           ADD  1                              TO TV02-MONE
+           SET  TV01-IX                        TO TV02-MONE
+
+           MOVE CHESHBON IN K01-LAKOCHOT-REC   TO TV01-CHESHBON(TV01-IX)
+           MOVE SHEM     IN K01-LAKOCHOT-REC   TO TV01-SHEM(TV01-IX)
+           MOVE YITRA    IN K01-LAKOCHOT-REC   TO TV01-YITRA(TV01-IX)
+           MOVE SNIF     IN K01-LAKOCHOT-REC   TO TV01-SNIF(TV01-IX)
+           MOVE MATBEA   IN K01-LAKOCHOT-REC   TO TV01-MATBEA(TV01-IX).
+       E-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       F-HOSAFAT-SHURA                     SECTION.
+      *-----------------------------------------------------------------
+       F-00.
+           MOVE "F-HOSAFAT-SHURA" TO SHEM-SEC
+
+           PERFORM G-CHIPUS-CHESHBON
+
+           IF SW04-KEN
+               MOVE "CHESHBON KAYAM - HOSAFA NIDCHETA" TO
+                                                    EZ02-SIBAT-DCHIYA
+               PERFORM J-DCHIYA
+           ELSE
+               IF TV02-MONE NOT < C01-GODEL-TAVLA
+                   MOVE "TAVLAT LAKOCHOT MELEA" TO EZ02-SIBAT-DCHIYA
+                   PERFORM J-DCHIYA
+               ELSE
+                   PERFORM H-CHIPUS-MEKOM-HOSAFA
+                   ADD  1               TO TV02-MONE
+                   PERFORM H-01-HAZAZAT-SHURA-LEMAALA
+                       VARYING TV01-IX FROM TV02-MONE BY -1
+                       UNTIL TV01-IX <= EZ04-INDEX-HOSAFA
+                   SET  TV01-IX         TO EZ04-INDEX-HOSAFA
+                   MOVE K02-CHESHBON    TO TV01-CHESHBON(TV01-IX)
+                   MOVE K02-SHEM        TO TV01-SHEM(TV01-IX)
+                   MOVE K02-YITRA       TO TV01-YITRA(TV01-IX)
+                   MOVE SPACE           TO TV01-SNIF(TV01-IX)
+                   MOVE SPACE           TO TV01-MATBEA(TV01-IX)
+                   ADD  1               TO M01-MONE-HOSAFOT
+               END-IF
+           END-IF.
+       F-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       G-CHIPUS-CHESHBON                   SECTION.
+      *-----------------------------------------------------------------
+       G-00.
+           MOVE "G-CHIPUS-CHESHBON" TO SHEM-SEC
+           SET  SW04-LO             TO TRUE
+
+           IF TV02-MONE > 0
+               SET  TV01-IX TO 1
+               SEARCH TV01-LAKOCHOT
+                   AT END
+                       SET SW04-LO TO TRUE
+                   WHEN TV01-CHESHBON(TV01-IX) = K02-CHESHBON
+                       SET SW04-KEN TO TRUE
+               END-SEARCH
+           END-IF.
+       G-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       H-CHIPUS-MEKOM-HOSAFA               SECTION.
+      *-----------------------------------------------------------------
+       H-00.
+           MOVE "H-CHIPUS-MEKOM-HOSAFA" TO SHEM-SEC
+           COMPUTE EZ04-INDEX-HOSAFA = TV02-MONE + 1
+
+           IF TV02-MONE > 0
+               SET  TV01-IX TO 1
+               SEARCH TV01-LAKOCHOT
+                   WHEN TV01-CHESHBON(TV01-IX) > K02-CHESHBON
+                       MOVE TV01-IX TO EZ04-INDEX-HOSAFA
+               END-SEARCH
+           END-IF.
+       H-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       H-01-HAZAZAT-SHURA-LEMAALA          SECTION.
+      *-----------------------------------------------------------------
+       H-01-00.
+           MOVE TV01-CHESHBON(TV01-IX - 1) TO TV01-CHESHBON(TV01-IX)
+           MOVE TV01-SHEM(TV01-IX - 1)     TO TV01-SHEM(TV01-IX)
+           MOVE TV01-YITRA(TV01-IX - 1)    TO TV01-YITRA(TV01-IX)
+           MOVE TV01-SNIF(TV01-IX - 1)     TO TV01-SNIF(TV01-IX)
+           MOVE TV01-MATBEA(TV01-IX - 1)   TO TV01-MATBEA(TV01-IX).
+       H-01-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       I-MECHIKAT-SHURA                    SECTION.
+      *-----------------------------------------------------------------
+       I-00.
+           MOVE "I-MECHIKAT-SHURA" TO SHEM-SEC
+           MOVE TV01-IX             TO EZ03-INDEX-MECHIKA
+
+           PERFORM I-01-HAZAZAT-SHURA
+               VARYING TV01-IX FROM EZ03-INDEX-MECHIKA BY 1
+               UNTIL TV01-IX >= TV02-MONE
+
+           SUBTRACT 1 FROM TV02-MONE.
+       I-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       I-01-HAZAZAT-SHURA                  SECTION.
+      *-----------------------------------------------------------------
+       I-01-00.
+           MOVE TV01-CHESHBON(TV01-IX + 1) TO TV01-CHESHBON(TV01-IX)
+           MOVE TV01-SHEM(TV01-IX + 1)     TO TV01-SHEM(TV01-IX)
+           MOVE TV01-YITRA(TV01-IX + 1)    TO TV01-YITRA(TV01-IX)
+           MOVE TV01-SNIF(TV01-IX + 1)     TO TV01-SNIF(TV01-IX)
+           MOVE TV01-MATBEA(TV01-IX + 1)   TO TV01-MATBEA(TV01-IX).
+       I-01-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       J-DCHIYA                            SECTION.
+      *-----------------------------------------------------------------
+       J-00.
+           MOVE K02-PEULA        TO SD01-PEULA
+           MOVE K02-CHESHBON     TO SD01-CHESHBON
+           MOVE EZ02-SIBAT-DCHIYA TO SD01-SIBA
+
+           WRITE D01-SHURA FROM SD01
+           AFTER ADVANCING 1 LINES
+
+           ADD 1 TO M04-MONE-CHARIGIM.
+       J-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       K-KTIVAT-SHURA                      SECTION.
+      *-----------------------------------------------------------------
+       K-00.
+           MOVE TV01-CHESHBON(TV01-IX) TO CHESHBON IN K01-LAKOCHOT-REC
+           MOVE TV01-SHEM(TV01-IX)     TO SHEM     IN K01-LAKOCHOT-REC
+           MOVE TV01-YITRA(TV01-IX)    TO YITRA    IN K01-LAKOCHOT-REC
+           MOVE TV01-SNIF(TV01-IX)     TO SNIF     IN K01-LAKOCHOT-REC
+           MOVE TV01-MATBEA(TV01-IX)   TO MATBEA   IN K01-LAKOCHOT-REC
+
+           WRITE K01-LAKOCHOT-REC.
+       K-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       ZA-HATCHLAT-TOCHNIT                 SECTION.
+      *-----------------------------------------------------------------
+       ZA-00.
+           MOVE 'LAKMAN'               TO SHEM-TUCHNIT IN EZ01-TAKALOT
+           MOVE "ZA-HATCHLAT-TOCHNIT"  TO SHEM-SEC
+
+           OPEN INPUT  K01-LAKOCHOT-FILE
+           SET         MAMSHICH IN SW01-K01 TO TRUE
+
+           PERFORM D-KRIAT-MASTER
+           PERFORM UNTIL SOF IN SW01-K01
+               PERFORM E-TAEN-SHURA
+               PERFORM D-KRIAT-MASTER
+           END-PERFORM
+
+           CLOSE K01-LAKOCHOT-FILE
+           SET   SAGUR IN SW01-K01 TO TRUE
+
+           OPEN OUTPUT D01-CHARIGIM-PRN
+           SET         MAMSHICH IN SW03-D01 TO TRUE
+           WRITE D01-SHURA FROM SC01
+           AFTER ADVANCING 1 LINES
+           WRITE D01-SHURA FROM SC02
+           AFTER ADVANCING 2 LINES
+           WRITE D01-SHURA FROM SC03
+           AFTER ADVANCING 1 LINES
+
+           OPEN INPUT  K02-TNUOT-FILE
+           SET         MAMSHICH IN SW02-K02 TO TRUE
+           PERFORM C-KRIAT-TNUA.
+       ZA-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       ZZ-SYIUM-TOCHNIT                    SECTION.
+      *-----------------------------------------------------------------
+       ZZ-00.
+           MOVE "ZZ-SYIUM-TOCHNIT" TO SHEM-SEC
+
+           MOVE M04-MONE-CHARIGIM TO ST01-MONE
+           WRITE D01-SHURA        FROM ST01
+           AFTER ADVANCING 2 LINES
+
+           CLOSE K02-TNUOT-FILE
+           SET   SAGUR IN SW02-K02 TO TRUE
+
+           CLOSE D01-CHARIGIM-PRN
+           SET   SAGUR IN SW03-D01 TO TRUE
+
+           OPEN OUTPUT K01-LAKOCHOT-FILE
+           SET         MAMSHICH IN SW01-K01 TO TRUE
+
+           IF TV02-MONE > 0
+               PERFORM K-KTIVAT-SHURA
+                   VARYING TV01-IX FROM 1 BY 1
+                   UNTIL TV01-IX > TV02-MONE
+           END-IF
+
+           CLOSE K01-LAKOCHOT-FILE
+           SET   SAGUR IN SW01-K01 TO TRUE.
+       ZZ-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
