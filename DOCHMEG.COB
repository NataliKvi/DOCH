@@ -0,0 +1,468 @@
+      *-----------------------------------------------------------------
+       IDENTIFICATION                      DIVISION.
+      *-----------------------------------------------------------------
+       PROGRAM-ID.                         DOCHMEG.
+      *AUTHOR                              NATALI KVITELASHVILI.
+      *DATE-WRITTEN                        09/08/2026.
+      *REMARKS      Report that specifies, for a given month:
+      *             *Each customer's balance that month against the
+      *              same customer's balance a month earlier, as
+      *              logged by DOCHBANK to HISTORY.DAT on every run.
+      *             *A CHARIGA flag when the variance between the two
+      *              exceeds C01-SAF-MEGAMA.
+      *             *Customers that are new this month or that no
+      *              longer appear are listed separately.
+      *-----------------------------------------------------------------
+       ENVIRONMENT                         DIVISION.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT                        SECTION.
+      *-----------------------------------------------------------------
+       FILE-CONTROL.
+           SELECT HY01-HISTORY-FILE
+             ASSIGN       TO "C:\COBOL-PROJECTS\DOCH\FILES\HISTORY.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS  IS MH01-FILE-STS.
+
+           SELECT PM02-PARAM-FILE
+             ASSIGN       TO
+             "C:\COBOL-PROJECTS\DOCH\FILES\PARAM-MEG.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS  IS MH01-FILE-STS.
+
+           SELECT D01-MEGAMOT-PRN
+             ASSIGN       TO "C:\COBOL-PROJECTS\DOCH\FILES\MEGAMOT.PRN"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS  IS MH01-FILE-STS.
+      *-----------------------------------------------------------------
+       DATA                                DIVISION.
+      *-----------------------------------------------------------------
+       FILE                                SECTION.
+      *-----------------------------------------------------------------
+       FD  HY01-HISTORY-FILE
+           RECORDING MODE F.
+       01  HY01-HISTORY-REC.
+           COPY "C:\COBOL-PROJECTS\DOCH\COPYS\HISTORY.COB".
+
+       FD  PM02-PARAM-FILE
+           RECORDING MODE F.
+       01  PM02-PARAM-REC.
+           03 PM02-YYYY                     PIC 9(4).
+           03 PM02-MM                       PIC 99.
+
+       FD  D01-MEGAMOT-PRN
+           LABEL RECORD IS OMITTED.
+       01  D01-SHURA                       PIC X(80).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE                     SECTION.
+      *-----------------------------------------------------------------
+      *Cxx-KVUIM
+      *-----------------------------------------------------------------
+       01 C00.
+           03 C01-SAF-MEGAMA                PIC S9(6)V99   VALUE 1000.
+           03 C02-GODEL-TAVLA               PIC 9(4)       VALUE 500.
+      *-----------------------------------------------------------------
+      *EZxx-EZER
+      *-----------------------------------------------------------------
+       01 EZ00.
+           03 EZ01-TAKALOT.
+           COPY "C:\COBOL-PROJECTS\DOCH\COPYS\TAKALOT.COB".
+
+           03 EZ02-HEFRESH                  PIC S9(8)V99
+                                            SIGN IS LEADING SEPARATE.
+      *-----------------------------------------------------------------
+      *Mxx-MONIM
+      *-----------------------------------------------------------------
+       01 M00.
+           03 M02-MONE-CHARIGOT             PIC 9(4)         VALUE ZERO.
+      *-----------------------------------------------------------------
+      *Hxx-HODAOT
+      *-----------------------------------------------------------------
+       01 H00.
+           03 H01-TAKALOT.
+             05 H01-TAKALA                 PIC X(10)           VALUE
+                '**TAKALA**'.
+             05 H01-SHEM-TUCHNIT           PIC X(14)           VALUE
+                'SHEM TUCHNIT: '.
+             05 H01-STS-KOVETZ             PIC X(12)           VALUE
+                'STS KOVETZ: '.
+             05 H01-SHEM-KOVETZ            PIC X(13)           VALUE
+                'SHEM KOVETZ: '.
+             05 H01-SHEM-KETA              PIC X(11)           VALUE
+                'SHEM KETA: '.
+      *-----------------------------------------------------------------
+      *MHxx-MAFTECHOT-HASHVAA
+      *-----------------------------------------------------------------
+       01 MH00.
+           03 MH01-FILE-STS                PIC XX.
+               88 MH01-FS-TAKIN                              VALUE "00".
+      *-----------------------------------------------------------------
+      * PRxx-PRAMETRIM
+      *-----------------------------------------------------------------
+       01 PR00.
+           03 PR01-MEGAMA.
+               05 PR01-YYYY-NOCHECHI        PIC 9(4).
+               05 PR01-MM-NOCHECHI          PIC 99.
+               05 PR01-YYYY-KODEM           PIC 9(4).
+               05 PR01-MM-KODEM             PIC 99.
+      *-----------------------------------------------------------------
+      *SXxx-SHURUT
+      *-----------------------------------------------------------------
+       01 S00.
+           03 SC01.
+               05 FILLER                   PIC X(24)      VALUE SPACE.
+               05 FILLER                   PIC X(24)      VALUE
+                  "DOCH MEGAMOT CHODSHIYOT".
+           03 SC02.
+               05 FILLER                   PIC X(9)       VALUE SPACE.
+               05 SC02-MM-KODEM            PIC Z9.
+               05 FILLER                   PIC X(1)       VALUE "/".
+               05 SC02-YYYY-KODEM          PIC 9(4).
+               05 FILLER                   PIC X(6)       VALUE
+                  " MUL  ".
+               05 SC02-MM-NOCHECHI         PIC Z9.
+               05 FILLER                   PIC X(1)       VALUE "/".
+               05 SC02-YYYY-NOCHECHI       PIC 9(4).
+           03 SC03.
+               05 FILLER                   PIC X(9)       VALUE SPACE.
+               05 FILLER                   PIC X(8)       VALUE
+                  "CHESHBON".
+               05 FILLER                   PIC X(3)       VALUE SPACE.
+               05 FILLER                   PIC X(3)       VALUE
+                  "MTB".
+               05 FILLER                   PIC X(3)       VALUE SPACE.
+               05 FILLER                   PIC X(13)      VALUE
+                  "YITRA KODEMET".
+               05 FILLER                   PIC X(3)       VALUE SPACE.
+               05 FILLER                   PIC X(13)      VALUE
+                  "YITRA NOCHECH".
+               05 FILLER                   PIC X(3)       VALUE SPACE.
+               05 FILLER                   PIC X(10)      VALUE
+                  "HEFRESH".
+           03 SC04.
+               05 FILLER                   PIC X(9)       VALUE SPACE.
+               05 FILLER                   PIC X(8)       VALUE ALL '-'.
+               05 FILLER                   PIC X(3)       VALUE SPACE.
+               05 FILLER                   PIC X(3)       VALUE ALL '-'.
+               05 FILLER                   PIC X(3)       VALUE SPACE.
+               05 FILLER                   PIC X(13)      VALUE ALL '-'.
+               05 FILLER                   PIC X(3)       VALUE SPACE.
+               05 FILLER                   PIC X(13)      VALUE ALL '-'.
+               05 FILLER                   PIC X(3)       VALUE SPACE.
+               05 FILLER                   PIC X(10)      VALUE ALL '-'.
+           03 SD01.
+               05 FILLER                   PIC X(9)       VALUE SPACE.
+               05 SD01-CHESHBON            PIC X(5).
+               05 FILLER                   PIC X(3)       VALUE SPACE.
+               05 SD01-MATBEA              PIC X(3).
+               05 FILLER                   PIC X(3)       VALUE SPACE.
+               05 SD01-YITRA-KODEM         PIC +9999999.99.
+               05 FILLER                   PIC X(2)       VALUE SPACE.
+               05 SD01-YITRA-NOCHECHI      PIC +9999999.99.
+               05 FILLER                   PIC X(2)       VALUE SPACE.
+               05 SD01-HEFRESH             PIC +9999999.99.
+               05 FILLER                   PIC X(2)       VALUE SPACE.
+               05 SD01-CIYUN               PIC X(10).
+           03 SD02.
+               05 FILLER                   PIC X(9)       VALUE SPACE.
+               05 SD02-CHESHBON            PIC X(5).
+               05 FILLER                   PIC X(3)       VALUE SPACE.
+               05 SD02-MATBEA              PIC X(3).
+               05 FILLER                   PIC X(3)       VALUE SPACE.
+               05 SD02-YITRA               PIC +9999999.99.
+               05 FILLER                   PIC X(2)       VALUE SPACE.
+               05 SD02-CIYUN               PIC X(40).
+           03 ST01.
+               05 FILLER                   PIC X(8)       VALUE SPACE.
+               05 ST01-MONE                PIC ZZZ9.
+               05 FILLER                   PIC X(2)       VALUE SPACE.
+               05 ST01-SACH                PIC X(30)      VALUE
+                  ": MISPAR CHESHBONOT BEDOCH".
+           03 ST02.
+               05 FILLER                   PIC X(8)       VALUE SPACE.
+               05 ST02-MONE                PIC ZZZ9.
+               05 FILLER                   PIC X(2)       VALUE SPACE.
+               05 ST02-SACH                PIC X(30)      VALUE
+                  ": MISPAR CHARIGOT MEGAMA".
+      *-----------------------------------------------------------------
+      *SWxx-METAGIM
+      *-----------------------------------------------------------------
+       01 SW00.
+           03 SW01-HY01                    PIC S9(4) BINARY VALUE 99.
+           COPY "C:\COBOL-PROJECTS\DOCH\COPYS\SWK.COB".
+
+           03 SW04-CHESHBON-NIMTZA         PIC 9.
+             88 SW04-KEN                   VALUE 1.
+             88 SW04-LO                    VALUE 0.
+      *-----------------------------------------------------------------
+      *TVxx-TAVLAOT
+      *-----------------------------------------------------------------
+       01 TV00.
+           03 TV02-MONE                    PIC 9(4)         VALUE ZERO.
+           03 TV01-MEGAMA OCCURS 1 TO 500 TIMES
+                            DEPENDING ON TV02-MONE
+                            INDEXED BY TV01-IX.
+               05 TV01-CHESHBON             PIC X(05).
+               05 TV01-MATBEA               PIC X(03).
+               05 TV01-YITRA-NOCHECHI       PIC S9(8)V99
+                                            SIGN IS LEADING SEPARATE
+                                                             VALUE ZERO.
+               05 TV01-YITRA-KODEM          PIC S9(8)V99
+                                            SIGN IS LEADING SEPARATE
+                                                             VALUE ZERO.
+               05 TV01-NOCHECHI-NIMTZA      PIC 9            VALUE 0.
+                 88 TV01-NOCHECHI-KEN                        VALUE 1.
+                 88 TV01-NOCHECHI-LO                         VALUE 0.
+               05 TV01-KODEM-NIMTZA         PIC 9            VALUE 0.
+                 88 TV01-KODEM-KEN                           VALUE 1.
+                 88 TV01-KODEM-LO                            VALUE 0.
+      *-----------------------------------------------------------------
+       PROCEDURE                           DIVISION.
+      *-----------------------------------------------------------------
+       DECLARATIVES.
+      *-----------------------------------------------------------------
+       DC1-HY01                             SECTION.
+      *-----------------------------------------------------------------
+           USE AFTER STANDARD ERROR PROCEDURE ON HY01-HISTORY-FILE.
+       DC1-00.
+           MOVE "C:\COBOL-PROJECTS\DOCH\FILES\HISTORY.DAT" TO
+                                                             SHEM-KOVETZ
+           PERFORM ZT-TAKALOT.
+       DC1-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       DC2-PM02                            SECTION.
+      *-----------------------------------------------------------------
+           USE AFTER STANDARD ERROR PROCEDURE ON PM02-PARAM-FILE.
+       DC2-00.
+           MOVE "C:\COBOL-PROJECTS\DOCH\FILES\PARAM-MEG.DAT" TO
+                                                             SHEM-KOVETZ
+           PERFORM ZT-TAKALOT.
+       DC2-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       DC3-D01                             SECTION.
+      *-----------------------------------------------------------------
+           USE AFTER STANDARD ERROR PROCEDURE ON D01-MEGAMOT-PRN.
+       DC3-00.
+           MOVE "C:\COBOL-PROJECTS\DOCH\FILES\MEGAMOT.PRN" TO
+                                                             SHEM-KOVETZ
+           PERFORM ZT-TAKALOT.
+       DC3-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       ZT-TAKALOT                          SECTION.
+      *-----------------------------------------------------------------
+       ZT-00.
+           DISPLAY H01-TAKALA
+           DISPLAY H01-SHEM-TUCHNIT
+                   SHEM-TUCHNIT IN EZ01-TAKALOT
+           DISPLAY H01-STS-KOVETZ
+                   MH01-FILE-STS
+           DISPLAY H01-SHEM-KOVETZ
+                   SHEM-KOVETZ
+           DISPLAY H01-SHEM-KETA
+                   SHEM-SEC
+           STOP RUN.
+      *-----------------------------------------------------------------
+       END DECLARATIVES.
+      *-----------------------------------------------------------------
+       A-MAIN                              SECTION.
+      *-----------------------------------------------------------------
+       A-00.
+           PERFORM     ZA-HATCHLAT-TOCHNIT
+           PERFORM UNTIL SOF IN SW01-HY01
+               PERFORM B-TIPUL-SHURA
+               PERFORM C-KRIA
+           END-PERFORM
+           PERFORM     ZZ-SYIUM-TOCHNIT
+           STOP RUN.
+       A-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       B-TIPUL-SHURA                       SECTION.
+      *-----------------------------------------------------------------
+       B-00.
+           MOVE "B-TIPUL-SHURA" TO SHEM-SEC
+
+           EVALUATE TRUE
+             WHEN HY01-YYYY = PR01-YYYY-NOCHECHI
+              AND HY01-MM   = PR01-MM-NOCHECHI
+                  PERFORM D-CHIPUS-CHESHBON
+                  MOVE HY01-MATBEA TO TV01-MATBEA(TV01-IX)
+                  MOVE HY01-YITRA  TO TV01-YITRA-NOCHECHI(TV01-IX)
+                  SET  TV01-NOCHECHI-KEN(TV01-IX) TO TRUE
+             WHEN HY01-YYYY = PR01-YYYY-KODEM
+              AND HY01-MM   = PR01-MM-KODEM
+                  PERFORM D-CHIPUS-CHESHBON
+                  MOVE HY01-MATBEA TO TV01-MATBEA(TV01-IX)
+                  MOVE HY01-YITRA  TO TV01-YITRA-KODEM(TV01-IX)
+                  SET  TV01-KODEM-KEN(TV01-IX) TO TRUE
+           END-EVALUATE.
+       B-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       C-KRIA                              SECTION.
+      *-----------------------------------------------------------------
+       C-00.
+           MOVE "C-KRIA" TO SHEM-SEC
+
+           READ HY01-HISTORY-FILE
+               AT END
+                   SET SOF IN SW01-HY01 TO TRUE
+           END-READ.
+       C-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       D-CHIPUS-CHESHBON                   SECTION.
+      *-----------------------------------------------------------------
+       D-00.
+           MOVE "D-CHIPUS-CHESHBON" TO SHEM-SEC
+           SET  SW04-LO             TO TRUE
+
+           IF TV02-MONE > 0
+               SET  TV01-IX TO 1
+               SEARCH TV01-MEGAMA
+                   AT END
+                       SET SW04-LO TO TRUE
+                   WHEN TV01-CHESHBON(TV01-IX) = HY01-CHESHBON
+                       SET SW04-KEN TO TRUE
+               END-SEARCH
+           END-IF
+
+           IF SW04-LO
+               IF TV02-MONE NOT < C02-GODEL-TAVLA
+                   MOVE "TAVLAT MEGAMOT MELEA" TO SHEM-KOVETZ
+                   PERFORM ZT-TAKALOT
+               END-IF
+               ADD  1               TO TV02-MONE
+               SET  TV01-IX         TO TV02-MONE
+               MOVE HY01-CHESHBON   TO TV01-CHESHBON(TV01-IX)
+               MOVE 0               TO TV01-YITRA-NOCHECHI(TV01-IX)
+               MOVE 0               TO TV01-YITRA-KODEM(TV01-IX)
+               SET  TV01-NOCHECHI-LO(TV01-IX) TO TRUE
+               SET  TV01-KODEM-LO(TV01-IX)    TO TRUE
+           END-IF.
+       D-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       E-01-DFUS-SHURA                      SECTION.
+      *-----------------------------------------------------------------
+       E-01-00.
+           EVALUATE TRUE
+             WHEN TV01-NOCHECHI-KEN(TV01-IX)
+              AND TV01-KODEM-KEN(TV01-IX)
+                 COMPUTE EZ02-HEFRESH =
+                       TV01-YITRA-NOCHECHI(TV01-IX)
+                     - TV01-YITRA-KODEM(TV01-IX)
+
+                 MOVE TV01-CHESHBON(TV01-IX)       TO SD01-CHESHBON
+                 MOVE TV01-MATBEA(TV01-IX)         TO SD01-MATBEA
+                 MOVE TV01-YITRA-KODEM(TV01-IX)    TO SD01-YITRA-KODEM
+                 MOVE TV01-YITRA-NOCHECHI(TV01-IX) TO
+                                                 SD01-YITRA-NOCHECHI
+                 MOVE EZ02-HEFRESH                 TO SD01-HEFRESH
+
+                 IF EZ02-HEFRESH > C01-SAF-MEGAMA
+                    OR EZ02-HEFRESH < - C01-SAF-MEGAMA
+                     MOVE "***CHARIGA" TO SD01-CIYUN
+                     ADD  1             TO M02-MONE-CHARIGOT
+                 ELSE
+                     MOVE SPACE         TO SD01-CIYUN
+                 END-IF
+
+                 WRITE D01-SHURA FROM SD01
+                 AFTER ADVANCING 1 LINES
+             WHEN TV01-NOCHECHI-KEN(TV01-IX)
+              AND TV01-KODEM-LO(TV01-IX)
+                 MOVE TV01-CHESHBON(TV01-IX) TO SD02-CHESHBON
+                 MOVE TV01-MATBEA(TV01-IX)   TO SD02-MATBEA
+                 MOVE TV01-YITRA-NOCHECHI(TV01-IX) TO SD02-YITRA
+                 MOVE "LAKOACH CHADASH BACHODESH HANOCHECHI" TO
+                                                          SD02-CIYUN
+
+                 WRITE D01-SHURA FROM SD02
+                 AFTER ADVANCING 1 LINES
+             WHEN TV01-KODEM-KEN(TV01-IX)
+              AND TV01-NOCHECHI-LO(TV01-IX)
+                 MOVE TV01-CHESHBON(TV01-IX) TO SD02-CHESHBON
+                 MOVE TV01-MATBEA(TV01-IX)   TO SD02-MATBEA
+                 MOVE TV01-YITRA-KODEM(TV01-IX) TO SD02-YITRA
+                 MOVE "LAKOACH LO NIMTZA BACHODESH HANOCHECHI" TO
+                                                          SD02-CIYUN
+
+                 WRITE D01-SHURA FROM SD02
+                 AFTER ADVANCING 1 LINES
+           END-EVALUATE.
+       E-01-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       ZA-HATCHLAT-TOCHNIT                 SECTION.
+      *-----------------------------------------------------------------
+       ZA-00.
+           MOVE 'DOCHMEG'              TO SHEM-TUCHNIT IN EZ01-TAKALOT
+           MOVE "ZA-HATCHLAT-TOCHNIT"  TO SHEM-SEC
+           MOVE 0                      TO M02-MONE-CHARIGOT
+
+           OPEN INPUT  PM02-PARAM-FILE
+           READ PM02-PARAM-FILE
+           CLOSE PM02-PARAM-FILE
+
+           MOVE PM02-YYYY TO PR01-YYYY-NOCHECHI
+           MOVE PM02-MM   TO PR01-MM-NOCHECHI
+
+           IF PM02-MM = 01
+               MOVE 12                       TO PR01-MM-KODEM
+               COMPUTE PR01-YYYY-KODEM = PM02-YYYY - 1
+           ELSE
+               COMPUTE PR01-MM-KODEM   = PM02-MM - 1
+               MOVE PM02-YYYY                TO PR01-YYYY-KODEM
+           END-IF
+
+           OPEN INPUT  HY01-HISTORY-FILE
+           SET         MAMSHICH IN SW01-HY01 TO TRUE
+
+           OPEN OUTPUT D01-MEGAMOT-PRN
+           WRITE D01-SHURA FROM SC01
+           AFTER ADVANCING 1 LINES
+
+           MOVE PR01-MM-KODEM     TO SC02-MM-KODEM
+           MOVE PR01-YYYY-KODEM   TO SC02-YYYY-KODEM
+           MOVE PR01-MM-NOCHECHI  TO SC02-MM-NOCHECHI
+           MOVE PR01-YYYY-NOCHECHI TO SC02-YYYY-NOCHECHI
+           WRITE D01-SHURA FROM SC02
+           AFTER ADVANCING 2 LINES
+
+           WRITE D01-SHURA FROM SC03
+           AFTER ADVANCING 1 LINES
+           WRITE D01-SHURA FROM SC04
+           AFTER ADVANCING 1 LINES
+
+           PERFORM C-KRIA.
+       ZA-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       ZZ-SYIUM-TOCHNIT                    SECTION.
+      *-----------------------------------------------------------------
+       ZZ-00.
+           MOVE "ZZ-SYIUM-TOCHNIT" TO SHEM-SEC
+
+           IF TV02-MONE > 0
+               PERFORM E-01-DFUS-SHURA
+                   VARYING TV01-IX FROM 1 BY 1
+                   UNTIL TV01-IX > TV02-MONE
+           END-IF
+
+           MOVE TV02-MONE          TO ST01-MONE
+           WRITE D01-SHURA         FROM ST01
+           AFTER ADVANCING 2 LINES
+
+           MOVE M02-MONE-CHARIGOT  TO ST02-MONE
+           WRITE D01-SHURA         FROM ST02
+           AFTER ADVANCING 1 LINES
+
+           CLOSE HY01-HISTORY-FILE
+           SET   SAGUR IN SW01-HY01 TO TRUE
+
+           CLOSE D01-MEGAMOT-PRN.
+       ZZ-EXIT.
+           EXIT.
