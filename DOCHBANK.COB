@@ -23,6 +23,37 @@
              ASSIGN       TO "C:\COBOL-PROJECTS\DOCH\FILES\DOCH.PRN"
              ORGANIZATION IS LINE SEQUENTIAL
              FILE STATUS  IS MH01-FILE-STS.
+
+           SELECT D02-CHARIGIM-PRN
+             ASSIGN       TO "C:\COBOL-PROJECTS\DOCH\FILES\CHARIGIM.PRN"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS  IS MH01-FILE-STS.
+
+           SELECT BK01-BAKARA-FILE
+             ASSIGN       TO "C:\COBOL-PROJECTS\DOCH\FILES\BAKARA.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS  IS MH01-FILE-STS.
+
+           SELECT E01-EXTRACT-FILE
+             ASSIGN       TO "C:\COBOL-PROJECTS\DOCH\FILES\LAKOCHOT.CSV"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS  IS MH01-FILE-STS.
+
+           SELECT PM01-PARAM-FILE
+             ASSIGN       TO "C:\COBOL-PROJECTS\DOCH\FILES\PARAM.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS  IS MH01-FILE-STS.
+
+           SELECT CK01-CHECKPOINT-FILE
+             ASSIGN       TO
+             "C:\COBOL-PROJECTS\DOCH\FILES\CHECKPOINT.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS  IS MH01-FILE-STS.
+
+           SELECT HY01-HISTORY-FILE
+             ASSIGN       TO "C:\COBOL-PROJECTS\DOCH\FILES\HISTORY.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS  IS MH01-FILE-STS.
       *-----------------------------------------------------------------
        DATA                                DIVISION.
       *-----------------------------------------------------------------
@@ -36,6 +67,57 @@
        FD  D01-DOCH-PRN
            LABEL RECORD IS OMITTED.
        01  D01-SHURA                       PIC X(80).
+
+       FD  D02-CHARIGIM-PRN
+           LABEL RECORD IS OMITTED.
+       01  D02-SHURA                       PIC X(80).
+
+       FD  BK01-BAKARA-FILE
+           RECORDING MODE F.
+       01  BK01-BAKARA-REC.
+           03 BK01-MONE-BAKARA             PIC 9(6).
+           03 BK01-SCHUM-BAKARA            PIC S9(8)V99
+                                           SIGN IS LEADING SEPARATE.
+
+       FD  E01-EXTRACT-FILE
+           LABEL RECORD IS OMITTED.
+       01  E01-SHURA                       PIC X(80).
+
+       FD  PM01-PARAM-FILE
+           RECORDING MODE F.
+       01  PM01-PARAM-REC.
+           03 PM01-YITRA-MIN                PIC S9(6)V99
+                                            SIGN IS LEADING SEPARATE.
+           03 PM01-YITRA-MAX                PIC S9(6)V99
+                                            SIGN IS LEADING SEPARATE.
+           03 PM01-CHESHBON-MIN             PIC X(05).
+           03 PM01-CHESHBON-MAX             PIC X(05).
+           03 PM01-RESTART-FLAG             PIC X(01).
+
+       FD  CK01-CHECKPOINT-FILE
+           RECORDING MODE F.
+       01  CK01-CHECKPOINT-REC.
+           03 CK01-CHESHBON                 PIC X(05).
+           03 CK01-DAF                      PIC 9(3).
+           03 CK01-SCHUM-CHARIGIM           PIC S9(8)V99
+                                            SIGN IS LEADING SEPARATE.
+           03 CK01-SNIF-NOCHECHI            PIC X(03).
+           03 CK01-MONE-MATBEA             PIC 9(2).
+           03 CK01-MATBAOT OCCURS 10 TIMES.
+               05 CK01-MATBEA               PIC X(03).
+               05 CK01-SCHUM-KLALI          PIC S9(8)V99
+                                            SIGN IS LEADING SEPARATE.
+               05 CK01-MONE-DAF             PIC 9(3).
+               05 CK01-SCHUM-DAF            PIC S9(8)V99
+                                            SIGN IS LEADING SEPARATE.
+               05 CK01-MONE-SNIF            PIC 9(3).
+               05 CK01-SCHUM-SNIF           PIC S9(8)V99
+                                            SIGN IS LEADING SEPARATE.
+
+       FD  HY01-HISTORY-FILE
+           RECORDING MODE F.
+       01  HY01-HISTORY-REC.
+           COPY "C:\COBOL-PROJECTS\DOCH\COPYS\HISTORY.COB".
       *-----------------------------------------------------------------
        WORKING-STORAGE                     SECTION.
       *-----------------------------------------------------------------
@@ -54,6 +136,11 @@
                05 EZ02-YYYY                PIC 9(4).
                05 EZ02-MM                  PIC 99.
                05 EZ02-DD                  PIC 99.
+
+           03 EZ03-SNIF-NOCHECHI            PIC X(03).
+           03 EZ04-CHESHBON-ACHARON         PIC X(05).
+           03 EZ07-MATBEA-NOCHECHI          PIC X(03).
+           03 EZ08-IX-MATBEA                PIC 9(2).
       *-----------------------------------------------------------------
       *Hxx-HODAOT
       *-----------------------------------------------------------------
@@ -83,9 +170,11 @@
        01 M00.
            03 M01-DAF                      PIC 9(3)          VALUE ZERO.
            03 M02-SHUROT                   PIC 9(3).
-           03 M03-SCHUM-DAF                PIC S9(8)V99
-                                           SIGN IS LEADING SEPARATE.
-           03 M04-SCHUM-KLALI              PIC S9(8)V99
+           03 M06-SCHUM-CHARIGIM           PIC S9(8)V99
+                                           SIGN IS LEADING SEPARATE
+                                                             VALUE ZERO.
+           03 M07-MONE-RESHUMOT            PIC 9(6)          VALUE ZERO.
+           03 M08-SCHUM-KOVETZ-MALE        PIC S9(8)V99
                                            SIGN IS LEADING SEPARATE
                                                              VALUE ZERO.
       *-----------------------------------------------------------------
@@ -97,11 +186,50 @@
       *-----------------------------------------------------------------
       *Pxx-PELET
       *-----------------------------------------------------------------
-
+       01 P00.
+           03 P01-SHURA-CSV.
+               05 P01-CHESHBON              PIC X(05).
+               05 FILLER                    PIC X(01)   VALUE ",".
+               05 P01-SHEM                  PIC X(10).
+               05 FILLER                    PIC X(01)   VALUE ",".
+               05 P01-YITRA                 PIC +999999.99.
+               05 FILLER                    PIC X(01)   VALUE ",".
+               05 P01-MATBEA                PIC X(03).
       *-----------------------------------------------------------------
       * PRxx-PRAMETRIM
       *-----------------------------------------------------------------
-
+       01 PR00.
+           03 PR01-BAKARA.
+               05 PR01-MONE-BAKARA          PIC 9(6).
+               05 PR01-SCHUM-BAKARA         PIC S9(8)V99
+                                            SIGN IS LEADING SEPARATE.
+           03 PR02-SINUN.
+               05 PR02-YITRA-MIN            PIC S9(6)V99
+                                            SIGN IS LEADING SEPARATE
+                                            VALUE -999999.99.
+               05 PR02-YITRA-MAX            PIC S9(6)V99
+                                            SIGN IS LEADING SEPARATE
+                                            VALUE 999999.99.
+               05 PR02-CHESHBON-MIN         PIC X(05)   VALUE SPACE.
+               05 PR02-CHESHBON-MAX         PIC X(05)   VALUE ALL "9".
+           03 PR03-RESTART.
+               05 PR03-RESTART-FLAG           PIC X(01).
+               05 PR03-CHESHBON-ACHARON       PIC X(05).
+               05 PR03-DAF-ACHARON            PIC 9(3).
+               05 PR03-SCHUM-CHARIGIM         PIC S9(8)V99
+                                              SIGN IS LEADING SEPARATE.
+               05 PR03-SNIF-NOCHECHI          PIC X(03).
+               05 PR03-MONE-MATBEA           PIC 9(2).
+               05 PR03-MATBAOT OCCURS 10 TIMES.
+                   07 PR03-MATBEA             PIC X(03).
+                   07 PR03-SCHUM-KLALI        PIC S9(8)V99
+                                              SIGN IS LEADING SEPARATE.
+                   07 PR03-MONE-DAF           PIC 9(3).
+                   07 PR03-SCHUM-DAF          PIC S9(8)V99
+                                              SIGN IS LEADING SEPARATE.
+                   07 PR03-MONE-SNIF          PIC 9(3).
+                   07 PR03-SCHUM-SNIF         PIC S9(8)V99
+                                              SIGN IS LEADING SEPARATE.
       *-----------------------------------------------------------------
       *SXxx-SHURUT
       *-----------------------------------------------------------------
@@ -127,7 +255,13 @@
                05 FILLER                   PIC X(13)      VALUE SPACE.
                05 FILLER                   PIC X(5)       VALUE
                   "YITRA".
-               05 FILLER                   PIC X(19)      VALUE SPACE.
+               05 FILLER                   PIC X(3)       VALUE SPACE.
+               05 FILLER                   PIC X(6)       VALUE
+                  "MATBEA".
+               05 FILLER                   PIC X(3)       VALUE SPACE.
+               05 FILLER                   PIC X(4)       VALUE
+                  "SNIF".
+               05 FILLER                   PIC X(3)       VALUE SPACE.
                05 FILLER                   PIC X(8)       VALUE
                   "CHESHBON".
                05 FILLER                   PIC X(16)      VALUE SPACE.
@@ -136,14 +270,22 @@
            03 SH05.
                05 FILLER                   PIC X(13)      VALUE SPACE.
                05 FILLER                   PIC X(5)       VALUE ALL '-'.
-               05 FILLER                   PIC X(19)      VALUE SPACE.
+               05 FILLER                   PIC X(3)       VALUE SPACE.
+               05 FILLER                   PIC X(6)       VALUE ALL '-'.
+               05 FILLER                   PIC X(3)       VALUE SPACE.
+               05 FILLER                   PIC X(4)       VALUE ALL '-'.
+               05 FILLER                   PIC X(3)       VALUE SPACE.
                05 FILLER                   PIC X(8)       VALUE ALL '-'.
                05 FILLER                   PIC X(16)      VALUE SPACE.
                05 FILLER                   PIC X(4)       VALUE ALL '-'.
            03 SD01.
                05 FILLER                   PIC X(10)      VALUE SPACE.
                05 SD01-YITRA               PIC +999999.99.
-               05 FILLER                   PIC X(18)      VALUE SPACE.
+               05 FILLER                   PIC X(1)       VALUE SPACE.
+               05 SD01-MATBEA              PIC X(3).
+               05 FILLER                   PIC X(3)       VALUE SPACE.
+               05 SD01-SNIF                PIC X(3).
+               05 FILLER                   PIC X(11)      VALUE SPACE.
                05 SD01-CHESHBON            PIC X(5).
                05 FILLER                   PIC X(15)      VALUE SPACE.
                05 SD01-SHEM                PIC X(10).
@@ -151,15 +293,29 @@
            03 ST01.
                05 FILLER                   PIC X(10)      VALUE SPACE.
                05 ST01-SD                  PIC +99999999.99.
-               05 FILLER                   PIC X(36)      VALUE SPACE.
+               05 FILLER                   PIC X(1)       VALUE SPACE.
+               05 ST01-MATBEA              PIC X(3).
+               05 FILLER                   PIC X(32)      VALUE SPACE.
                05 ST01-SACH                PIC X(26)      VALUE
                   ":SACH HAKOL LEDAF".
            03 ST02.
                05 FILLER                   PIC X(10)      VALUE SPACE.
                05 ST02-SK                  PIC +99999999.99.
-               05 FILLER                   PIC X(36)      VALUE SPACE.
+               05 FILLER                   PIC X(1)       VALUE SPACE.
+               05 ST02-MATBEA              PIC X(3).
+               05 FILLER                   PIC X(32)      VALUE SPACE.
                05 ST02-SACH                PIC X(26)      VALUE
                   ":SACH HAKOL KLALI".
+           03 ST03.
+               05 FILLER                   PIC X(10)      VALUE SPACE.
+               05 ST03-SS                  PIC +99999999.99.
+               05 FILLER                   PIC X(1)       VALUE SPACE.
+               05 ST03-MATBEA              PIC X(3).
+               05 FILLER                   PIC X(6)       VALUE SPACE.
+               05 ST03-SNIF                PIC X(3).
+               05 FILLER                   PIC X(23)      VALUE SPACE.
+               05 ST03-SACH                PIC X(26)      VALUE
+                  ":SACH HAKOL LESNIF".
            03 SF01.
                05 FILLER                   PIC X(30)      VALUE SPACE.
                05 FILLER                   PIC X(20)      VALUE
@@ -170,6 +326,62 @@
                05 FILLER                   PIC X(10)      VALUE
                   "-SOF DOCH-".
                05 FILLER                   PIC X(35)      VALUE SPACE.
+           03 SC01.
+               05 FILLER                   PIC X(24)      VALUE SPACE.
+               05 FILLER                   PIC X(32)      VALUE
+                  "DOCH CHESHBONOT CHARIGIM".
+           03 SC02.
+               05 FILLER                   PIC X(13)      VALUE SPACE.
+               05 FILLER                   PIC X(5)       VALUE
+                  "YITRA".
+               05 FILLER                   PIC X(19)      VALUE SPACE.
+               05 FILLER                   PIC X(8)       VALUE
+                  "CHESHBON".
+               05 FILLER                   PIC X(16)      VALUE SPACE.
+               05 FILLER                   PIC X(4)       VALUE
+                  "SHEM".
+           03 SC03.
+               05 FILLER                   PIC X(13)      VALUE SPACE.
+               05 FILLER                   PIC X(5)       VALUE ALL '-'.
+               05 FILLER                   PIC X(19)      VALUE SPACE.
+               05 FILLER                   PIC X(8)       VALUE ALL '-'.
+               05 FILLER                   PIC X(16)      VALUE SPACE.
+               05 FILLER                   PIC X(4)       VALUE ALL '-'.
+           03 SD02.
+               05 FILLER                   PIC X(10)      VALUE SPACE.
+               05 SD02-YITRA               PIC +999999.99.
+               05 FILLER                   PIC X(18)      VALUE SPACE.
+               05 SD02-CHESHBON            PIC X(5).
+               05 FILLER                   PIC X(15)      VALUE SPACE.
+               05 SD02-SHEM                PIC X(10).
+           03 ST04.
+               05 FILLER                   PIC X(10)      VALUE SPACE.
+               05 ST04-SC                  PIC +99999999.99.
+               05 FILLER                   PIC X(10)      VALUE SPACE.
+               05 ST04-SACH                PIC X(26)      VALUE
+                  ":SACH HAKOL CHASIFA".
+           03 SB01.
+               05 FILLER                   PIC X(10)      VALUE SPACE.
+               05 FILLER                   PIC X(55)      VALUE
+                  "*** TSUMET LEV - BAKARA LO TOEMET LEKOVETZ ***".
+           03 SB02.
+               05 FILLER                   PIC X(10)      VALUE SPACE.
+               05 FILLER                   PIC X(18)      VALUE
+                  "MONE-TZAFUY:".
+               05 SB02-TZAFUY              PIC ZZZZZ9.
+               05 FILLER                   PIC X(6)       VALUE SPACE.
+               05 FILLER                   PIC X(18)      VALUE
+                  "MONE-BFOAL:".
+               05 SB02-BFOAL               PIC ZZZZZ9.
+           03 SB03.
+               05 FILLER                   PIC X(10)      VALUE SPACE.
+               05 FILLER                   PIC X(18)      VALUE
+                  "SCHUM-TZAFUY:".
+               05 SB03-TZAFUY              PIC +99999999.99.
+               05 FILLER                   PIC X(6)       VALUE SPACE.
+               05 FILLER                   PIC X(18)      VALUE
+                  "SCHUM-BFOAL:".
+               05 SB03-BFOAL               PIC +99999999.99.
       *-----------------------------------------------------------------
       *SWxx-METAGIM
       *-----------------------------------------------------------------
@@ -180,13 +392,63 @@
            03 SW02-D01                     PIC S9(4) BINARY VALUE 99.
            COPY "C:\COBOL-PROJECTS\DOCH\COPYS\SWK.COB".
 
+           03 SW05-D02                     PIC S9(4) BINARY VALUE 99.
+           COPY "C:\COBOL-PROJECTS\DOCH\COPYS\SWK.COB".
+
+           03 SW06-BK01                    PIC S9(4) BINARY VALUE 99.
+           COPY "C:\COBOL-PROJECTS\DOCH\COPYS\SWK.COB".
+
+           03 SW07-E01                     PIC S9(4) BINARY VALUE 99.
+           COPY "C:\COBOL-PROJECTS\DOCH\COPYS\SWK.COB".
+
+           03 SW09-PM01                    PIC S9(4) BINARY VALUE 99.
+           COPY "C:\COBOL-PROJECTS\DOCH\COPYS\SWK.COB".
+
+           03 SW11-CK01                    PIC S9(4) BINARY VALUE 99.
+           COPY "C:\COBOL-PROJECTS\DOCH\COPYS\SWK.COB".
+
+           03 SW13-HY01                    PIC S9(4) BINARY VALUE 99.
+           COPY "C:\COBOL-PROJECTS\DOCH\COPYS\SWK.COB".
+
            03 SW03-DAF-RISHON              PIC 9.
              88 SW03-KEN                   VALUE 0.
              88 SW03-LO                    VALUE 1.
+
+           03 SW04-SNIF-RISHON             PIC 9.
+             88 SW04-KEN                   VALUE 0.
+             88 SW04-LO                    VALUE 1.
+
+           03 SW08-BEDIKAT-SINUN           PIC 9.
+             88 SW08-MATE                  VALUE 0.
+             88 SW08-LO-MATE               VALUE 1.
+
+           03 SW10-RESTART                 PIC 9.
+             88 SW10-KEN                   VALUE 1.
+             88 SW10-LO                    VALUE 0.
+
+           03 SW12-MATBEA-NIMTZA           PIC 9.
+             88 SW12-KEN                   VALUE 1.
+             88 SW12-LO                    VALUE 0.
       *-----------------------------------------------------------------
       *TVxx-TAVLAOT
       *-----------------------------------------------------------------
-
+       01 TV00.
+           03 TV01-MONE-MATBEA             PIC 9(2)          VALUE ZERO.
+           03 TV01-MATBAOT OCCURS 1 TO 10 TIMES
+                            DEPENDING ON TV01-MONE-MATBEA
+                            INDEXED BY TV01-IX.
+               05 TV01-MATBEA               PIC X(03).
+               05 TV01-MONE-DAF             PIC 9(3)     VALUE ZERO.
+               05 TV01-SCHUM-DAF            PIC S9(8)V99
+                                            SIGN IS LEADING SEPARATE
+                                                             VALUE ZERO.
+               05 TV01-MONE-SNIF            PIC 9(3)     VALUE ZERO.
+               05 TV01-SCHUM-SNIF           PIC S9(8)V99
+                                            SIGN IS LEADING SEPARATE
+                                                             VALUE ZERO.
+               05 TV01-SCHUM-KLALI          PIC S9(8)V99
+                                            SIGN IS LEADING SEPARATE
+                                                             VALUE ZERO.
       *-----------------------------------------------------------------
        PROCEDURE                           DIVISION.
       *-----------------------------------------------------------------
@@ -210,6 +472,67 @@
            PERFORM ZT-TAKALOT.
        DC2-EXIT.
            EXIT.
+      *-----------------------------------------------------------------
+       DC3-D02                             SECTION.
+      *-----------------------------------------------------------------
+           USE AFTER STANDARD ERROR PROCEDURE ON D02-CHARIGIM-PRN.
+       DC3-00.
+           MOVE "C:\COBOL-PROJECTS\DOCH\FILES\CHARIGIM.PRN" TO
+                                                             SHEM-KOVETZ
+           PERFORM ZT-TAKALOT.
+       DC3-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       DC4-BK01                            SECTION.
+      *-----------------------------------------------------------------
+           USE AFTER STANDARD ERROR PROCEDURE ON BK01-BAKARA-FILE.
+       DC4-00.
+           MOVE "C:\COBOL-PROJECTS\DOCH\FILES\BAKARA.DAT" TO
+                                                             SHEM-KOVETZ
+           PERFORM ZT-TAKALOT.
+       DC4-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       DC5-E01                             SECTION.
+      *-----------------------------------------------------------------
+           USE AFTER STANDARD ERROR PROCEDURE ON E01-EXTRACT-FILE.
+       DC5-00.
+           MOVE "C:\COBOL-PROJECTS\DOCH\FILES\LAKOCHOT.CSV" TO
+                                                             SHEM-KOVETZ
+           PERFORM ZT-TAKALOT.
+       DC5-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       DC6-PM01                            SECTION.
+      *-----------------------------------------------------------------
+           USE AFTER STANDARD ERROR PROCEDURE ON PM01-PARAM-FILE.
+       DC6-00.
+           MOVE "C:\COBOL-PROJECTS\DOCH\FILES\PARAM.DAT" TO SHEM-KOVETZ
+           PERFORM ZT-TAKALOT.
+       DC6-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       DC7-CK01                            SECTION.
+      *-----------------------------------------------------------------
+           USE AFTER STANDARD ERROR PROCEDURE ON CK01-CHECKPOINT-FILE.
+       DC7-00.
+           MOVE "C:\COBOL-PROJECTS\DOCH\FILES\CHECKPOINT.DAT" TO
+                                                             SHEM-KOVETZ
+           PERFORM ZT-TAKALOT.
+       DC7-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       DC8-HY01                             SECTION.
+      *-----------------------------------------------------------------
+           USE AFTER STANDARD ERROR PROCEDURE ON HY01-HISTORY-FILE.
+       DC8-00.
+           IF MH01-FILE-STS NOT = "35"
+               MOVE "C:\COBOL-PROJECTS\DOCH\FILES\HISTORY.DAT" TO
+                                                             SHEM-KOVETZ
+               PERFORM ZT-TAKALOT
+           END-IF.
+       DC8-EXIT.
+           EXIT.
       *-----------------------------------------------------------------
        ZT-TAKALOT                          SECTION.
       *-----------------------------------------------------------------
@@ -244,22 +567,63 @@
       *-----------------------------------------------------------------
        B-00.
            MOVE "B-TIPUL" TO SHEM-SEC
+           SET  SW08-MATE TO TRUE
 
-           IF M02-SHUROT NOT < C01-GODEL-DAF
-           THEN
-               PERFORM S-SIYUMOT
-               PERFORM K-KOTAROT
+           IF YITRA    IN K01-LAKOCHOT-REC < PR02-YITRA-MIN
+              OR YITRA IN K01-LAKOCHOT-REC > PR02-YITRA-MAX
+              OR CHESHBON IN K01-LAKOCHOT-REC < PR02-CHESHBON-MIN
+              OR CHESHBON IN K01-LAKOCHOT-REC > PR02-CHESHBON-MAX
+              SET SW08-LO-MATE TO TRUE
            END-IF
 
-           MOVE SHEM     IN K01-LAKOCHOT-REC TO SD01-SHEM
-           MOVE CHESHBON IN K01-LAKOCHOT-REC TO SD01-CHESHBON
-           MOVE YITRA    IN K01-LAKOCHOT-REC TO SD01-YITRA
+           IF SW08-MATE
+               IF SW04-LO AND
+                  SNIF IN K01-LAKOCHOT-REC NOT = EZ03-SNIF-NOCHECHI
+               THEN
+                   PERFORM S-SIYUMOT
+                   PERFORM T-SNIF-SIYUM
+                   PERFORM K-KOTAROT
+               ELSE
+                   IF M02-SHUROT NOT < C01-GODEL-DAF
+                   THEN
+                       PERFORM S-SIYUMOT
+                       PERFORM K-KOTAROT
+                   END-IF
+               END-IF
 
-           WRITE D01-SHURA FROM SD01
-           AFTER ADVANCING 2 LINES
+               SET  SW04-LO                       TO TRUE
+
+               MOVE SHEM     IN K01-LAKOCHOT-REC TO SD01-SHEM
+               MOVE CHESHBON IN K01-LAKOCHOT-REC TO SD01-CHESHBON
+               MOVE YITRA    IN K01-LAKOCHOT-REC TO SD01-YITRA
+               MOVE SNIF     IN K01-LAKOCHOT-REC TO SD01-SNIF
+               MOVE MATBEA   IN K01-LAKOCHOT-REC TO SD01-MATBEA
+
+               WRITE D01-SHURA FROM SD01
+               AFTER ADVANCING 2 LINES
+
+               ADD 2                         TO M02-SHUROT
 
-           ADD 2                         TO M02-SHUROT
-           ADD YITRA IN K01-LAKOCHOT-REC TO M03-SCHUM-DAF.
+               MOVE MATBEA IN K01-LAKOCHOT-REC TO EZ07-MATBEA-NOCHECHI
+               PERFORM X-CHIPUS-MATBEA
+
+               ADD 1                    TO TV01-MONE-DAF(TV01-IX)
+               ADD YITRA IN K01-LAKOCHOT-REC
+                                        TO TV01-SCHUM-DAF(TV01-IX)
+               ADD 1                    TO TV01-MONE-SNIF(TV01-IX)
+               ADD YITRA IN K01-LAKOCHOT-REC
+                                        TO TV01-SCHUM-SNIF(TV01-IX)
+           END-IF
+
+           IF YITRA IN K01-LAKOCHOT-REC < 0
+               PERFORM L-CHARIGIM
+           END-IF
+
+           PERFORM N-EXTRACT
+           PERFORM O-HISTORY-KTIVA
+
+           MOVE CHESHBON IN K01-LAKOCHOT-REC TO EZ04-CHESHBON-ACHARON
+           PERFORM W-KTIVAT-CHECKPOINT.
        B-EXIT.
            EXIT.
       *-----------------------------------------------------------------
@@ -271,6 +635,10 @@
            READ K01-LAKOCHOT-FILE
                AT END
                    SET SOF IN SW01-K01 TO TRUE
+               NOT AT END
+                   ADD 1 TO M07-MONE-RESHUMOT
+                   ADD YITRA IN K01-LAKOCHOT-REC TO
+                                                  M08-SCHUM-KOVETZ-MALE
            END-READ.
        C-EXIT.
            EXIT.
@@ -300,25 +668,315 @@
            WRITE D01-SHURA FROM SH05
            AFTER ADVANCING 1 LINES
 
-           MOVE 8 TO M02-SHUROT
-           MOVE 0 TO M03-SCHUM-DAF.
+           MOVE 8 TO M02-SHUROT.
        K-EXIT.
            EXIT.
+      *-----------------------------------------------------------------
+       L-CHARIGIM                          SECTION.
+      *-----------------------------------------------------------------
+       L-00.
+           MOVE "L-CHARIGIM"                 TO SHEM-SEC
+
+           MOVE SHEM     IN K01-LAKOCHOT-REC TO SD02-SHEM
+           MOVE CHESHBON IN K01-LAKOCHOT-REC TO SD02-CHESHBON
+           MOVE YITRA    IN K01-LAKOCHOT-REC TO SD02-YITRA
+
+           WRITE D02-SHURA FROM SD02
+           AFTER ADVANCING 1 LINES
+
+           ADD YITRA IN K01-LAKOCHOT-REC TO M06-SCHUM-CHARIGIM.
+       L-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       N-EXTRACT                           SECTION.
+      *-----------------------------------------------------------------
+       N-00.
+           MOVE "N-EXTRACT"                  TO SHEM-SEC
+
+           MOVE CHESHBON IN K01-LAKOCHOT-REC TO P01-CHESHBON
+           MOVE SHEM     IN K01-LAKOCHOT-REC TO P01-SHEM
+           MOVE YITRA    IN K01-LAKOCHOT-REC TO P01-YITRA
+           MOVE MATBEA   IN K01-LAKOCHOT-REC TO P01-MATBEA
+
+           WRITE E01-SHURA FROM P01-SHURA-CSV.
+       N-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       O-HISTORY-KTIVA                      SECTION.
+      *-----------------------------------------------------------------
+       O-00.
+           MOVE "O-HISTORY-KTIVA"            TO SHEM-SEC
+
+           MOVE CHESHBON IN K01-LAKOCHOT-REC TO HY01-CHESHBON
+           MOVE MATBEA   IN K01-LAKOCHOT-REC TO HY01-MATBEA
+           MOVE YITRA    IN K01-LAKOCHOT-REC TO HY01-YITRA
+           MOVE EZ02-TAARICH                 TO HY01-TAARICH
+
+           WRITE HY01-HISTORY-REC.
+       O-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       P-BAKARA-KELET                      SECTION.
+      *-----------------------------------------------------------------
+       P-00.
+           MOVE "P-BAKARA-KELET" TO SHEM-SEC
+
+           OPEN INPUT BK01-BAKARA-FILE
+           SET        MAMSHICH IN SW06-BK01 TO TRUE
+
+           READ BK01-BAKARA-FILE
+               AT END
+                   SET SOF IN SW06-BK01 TO TRUE
+                   MOVE "C:\COBOL-PROJECTS\DOCH\FILES\BAKARA.DAT" TO
+                                                             SHEM-KOVETZ
+                   PERFORM ZT-TAKALOT
+               NOT AT END
+                   MOVE BK01-MONE-BAKARA  TO PR01-MONE-BAKARA
+                   MOVE BK01-SCHUM-BAKARA TO PR01-SCHUM-BAKARA
+           END-READ
+
+           CLOSE BK01-BAKARA-FILE
+           SET   SAGUR IN SW06-BK01 TO TRUE.
+       P-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       Q-PARAM-KELET                       SECTION.
+      *-----------------------------------------------------------------
+       Q-00.
+           MOVE "Q-PARAM-KELET" TO SHEM-SEC
+
+           OPEN INPUT PM01-PARAM-FILE
+           SET        MAMSHICH IN SW09-PM01 TO TRUE
+
+           READ PM01-PARAM-FILE
+               AT END
+                   SET SOF IN SW09-PM01 TO TRUE
+               NOT AT END
+                   MOVE PM01-YITRA-MIN    TO PR02-YITRA-MIN
+                   MOVE PM01-YITRA-MAX    TO PR02-YITRA-MAX
+                   MOVE PM01-CHESHBON-MIN TO PR02-CHESHBON-MIN
+                   MOVE PM01-CHESHBON-MAX TO PR02-CHESHBON-MAX
+                   MOVE PM01-RESTART-FLAG TO PR03-RESTART-FLAG
+           END-READ
+
+           CLOSE PM01-PARAM-FILE
+           SET   SAGUR IN SW09-PM01 TO TRUE.
+       Q-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       U-CHECKPOINT-KELET                  SECTION.
+      *-----------------------------------------------------------------
+       U-00.
+           MOVE "U-CHECKPOINT-KELET" TO SHEM-SEC
+
+           OPEN INPUT CK01-CHECKPOINT-FILE
+           SET        MAMSHICH IN SW11-CK01 TO TRUE
+
+           READ CK01-CHECKPOINT-FILE
+               AT END
+                   SET SOF IN SW11-CK01 TO TRUE
+               NOT AT END
+                   MOVE CK01-CHESHBON     TO PR03-CHESHBON-ACHARON
+                   MOVE CK01-DAF          TO PR03-DAF-ACHARON
+                   MOVE CK01-SCHUM-CHARIGIM TO PR03-SCHUM-CHARIGIM
+                   MOVE CK01-SNIF-NOCHECHI TO PR03-SNIF-NOCHECHI
+                   MOVE CK01-MONE-MATBEA TO PR03-MONE-MATBEA
+
+                   PERFORM U-01-TAEN-MATBEA-RESTART
+                       VARYING EZ08-IX-MATBEA FROM 1 BY 1
+                       UNTIL EZ08-IX-MATBEA > PR03-MONE-MATBEA
+           END-READ
+
+           CLOSE CK01-CHECKPOINT-FILE
+           SET   SAGUR IN SW11-CK01 TO TRUE.
+       U-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       U-01-TAEN-MATBEA-RESTART            SECTION.
+      *-----------------------------------------------------------------
+       U-01-00.
+           MOVE CK01-MATBEA(EZ08-IX-MATBEA)      TO
+                                       PR03-MATBEA(EZ08-IX-MATBEA)
+           MOVE CK01-SCHUM-KLALI(EZ08-IX-MATBEA)  TO
+                                       PR03-SCHUM-KLALI(EZ08-IX-MATBEA)
+           MOVE CK01-MONE-DAF(EZ08-IX-MATBEA)     TO
+                                       PR03-MONE-DAF(EZ08-IX-MATBEA)
+           MOVE CK01-SCHUM-DAF(EZ08-IX-MATBEA)    TO
+                                       PR03-SCHUM-DAF(EZ08-IX-MATBEA)
+           MOVE CK01-MONE-SNIF(EZ08-IX-MATBEA)    TO
+                                       PR03-MONE-SNIF(EZ08-IX-MATBEA)
+           MOVE CK01-SCHUM-SNIF(EZ08-IX-MATBEA)   TO
+                                       PR03-SCHUM-SNIF(EZ08-IX-MATBEA).
+       U-01-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       V-DILUG-RESTART                     SECTION.
+      *-----------------------------------------------------------------
+       V-00.
+           MOVE "V-DILUG-RESTART" TO SHEM-SEC
+
+           PERFORM UNTIL SOF IN SW01-K01
+              OR CHESHBON IN K01-LAKOCHOT-REC > PR03-CHESHBON-ACHARON
+               PERFORM C-KRIA
+           END-PERFORM.
+       V-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       W-KTIVAT-CHECKPOINT                 SECTION.
+      *-----------------------------------------------------------------
+       W-00.
+           MOVE "W-KTIVAT-CHECKPOINT" TO SHEM-SEC
+
+           OPEN OUTPUT CK01-CHECKPOINT-FILE
+           SET         MAMSHICH IN SW11-CK01 TO TRUE
+
+           INITIALIZE CK01-CHECKPOINT-REC
+
+           MOVE EZ04-CHESHBON-ACHARON TO CK01-CHESHBON
+           MOVE M01-DAF               TO CK01-DAF
+           MOVE M06-SCHUM-CHARIGIM    TO CK01-SCHUM-CHARIGIM
+           MOVE EZ03-SNIF-NOCHECHI    TO CK01-SNIF-NOCHECHI
+           MOVE TV01-MONE-MATBEA     TO CK01-MONE-MATBEA
+
+           PERFORM W-01-TAEN-CHECKPOINT-MATBEA
+               VARYING TV01-IX FROM 1 BY 1
+               UNTIL TV01-IX > TV01-MONE-MATBEA
+
+           WRITE CK01-CHECKPOINT-REC
+
+           CLOSE CK01-CHECKPOINT-FILE
+           SET   SAGUR IN SW11-CK01 TO TRUE.
+       W-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       W-01-TAEN-CHECKPOINT-MATBEA         SECTION.
+      *-----------------------------------------------------------------
+       W-01-00.
+           MOVE TV01-MATBEA(TV01-IX)      TO CK01-MATBEA(TV01-IX)
+           MOVE TV01-SCHUM-KLALI(TV01-IX) TO CK01-SCHUM-KLALI(TV01-IX)
+           MOVE TV01-MONE-DAF(TV01-IX)    TO CK01-MONE-DAF(TV01-IX)
+           MOVE TV01-SCHUM-DAF(TV01-IX)   TO CK01-SCHUM-DAF(TV01-IX)
+           MOVE TV01-MONE-SNIF(TV01-IX)   TO CK01-MONE-SNIF(TV01-IX)
+           MOVE TV01-SCHUM-SNIF(TV01-IX)  TO CK01-SCHUM-SNIF(TV01-IX).
+       W-01-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       X-CHIPUS-MATBEA                     SECTION.
+      *-----------------------------------------------------------------
+       X-00.
+           MOVE "X-CHIPUS-MATBEA" TO SHEM-SEC
+           SET  SW12-LO           TO TRUE
+
+           IF TV01-MONE-MATBEA > 0
+               SET  TV01-IX TO 1
+               SEARCH TV01-MATBAOT
+                   AT END
+                       SET SW12-LO TO TRUE
+                   WHEN TV01-MATBEA(TV01-IX) = EZ07-MATBEA-NOCHECHI
+                       SET SW12-KEN TO TRUE
+               END-SEARCH
+           END-IF
+
+           IF SW12-LO
+               IF TV01-MONE-MATBEA NOT < 10
+                   MOVE "TAVLAT MATBAOT MELEA" TO SHEM-KOVETZ
+                   PERFORM ZT-TAKALOT
+               END-IF
+               ADD  1                          TO TV01-MONE-MATBEA
+               SET  TV01-IX                    TO TV01-MONE-MATBEA
+               MOVE EZ07-MATBEA-NOCHECHI       TO TV01-MATBEA(TV01-IX)
+               MOVE 0                    TO TV01-MONE-DAF(TV01-IX)
+               MOVE 0                    TO TV01-SCHUM-DAF(TV01-IX)
+               MOVE 0                    TO TV01-MONE-SNIF(TV01-IX)
+               MOVE 0                    TO TV01-SCHUM-SNIF(TV01-IX)
+               MOVE 0                    TO TV01-SCHUM-KLALI(TV01-IX)
+           END-IF.
+       X-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       R-BAKARA-BDIKA                      SECTION.
+      *-----------------------------------------------------------------
+       R-00.
+           MOVE "R-BAKARA-BDIKA" TO SHEM-SEC
+
+           IF M07-MONE-RESHUMOT NOT = PR01-MONE-BAKARA
+              OR M08-SCHUM-KOVETZ-MALE NOT = PR01-SCHUM-BAKARA
+           THEN
+               MOVE PR01-MONE-BAKARA    TO SB02-TZAFUY
+               MOVE M07-MONE-RESHUMOT   TO SB02-BFOAL
+               MOVE PR01-SCHUM-BAKARA   TO SB03-TZAFUY
+               MOVE M08-SCHUM-KOVETZ-MALE TO SB03-BFOAL
+
+               WRITE D01-SHURA FROM SB01
+               AFTER ADVANCING 2 LINES
+               WRITE D01-SHURA FROM SB02
+               AFTER ADVANCING 1 LINES
+               WRITE D01-SHURA FROM SB03
+               AFTER ADVANCING 2 LINES
+           END-IF.
+       R-EXIT.
+           EXIT.
       *-----------------------------------------------------------------
        S-SIYUMOT                           SECTION.
       *-----------------------------------------------------------------
        S-00.
            MOVE  "S-SIYUMOT"   TO SHEM-SEC
-           MOVE  M03-SCHUM-DAF TO ST01-SD
 
-           WRITE D01-SHURA   FROM ST01
-           AFTER ADVANCING 2 LINES
-           WRITE D01-SHURA   FROM SF01
-           AFTER ADVANCING 3 LINES
+           PERFORM S-01-MATBEA-DAF-SIYUM
+               VARYING TV01-IX FROM 1 BY 1
+               UNTIL TV01-IX > TV01-MONE-MATBEA
 
-           ADD M03-SCHUM-DAF   TO M04-SCHUM-KLALI.
+           WRITE D01-SHURA   FROM SF01
+           AFTER ADVANCING 3 LINES.
        S-EXIT.
            EXIT.
+      *-----------------------------------------------------------------
+       S-01-MATBEA-DAF-SIYUM                SECTION.
+      *-----------------------------------------------------------------
+       S-01-00.
+           IF TV01-MONE-DAF(TV01-IX) > 0
+               MOVE TV01-SCHUM-DAF(TV01-IX)  TO ST01-SD
+               MOVE TV01-MATBEA(TV01-IX)     TO ST01-MATBEA
+
+               WRITE D01-SHURA   FROM ST01
+               AFTER ADVANCING 2 LINES
+
+               ADD  TV01-SCHUM-DAF(TV01-IX) TO TV01-SCHUM-KLALI(TV01-IX)
+               MOVE 0                       TO TV01-SCHUM-DAF(TV01-IX)
+               MOVE 0                       TO TV01-MONE-DAF(TV01-IX)
+           END-IF.
+       S-01-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       T-SNIF-SIYUM                        SECTION.
+      *-----------------------------------------------------------------
+       T-00.
+           MOVE  "T-SNIF-SIYUM"      TO SHEM-SEC
+           MOVE  EZ03-SNIF-NOCHECHI  TO ST03-SNIF
+
+           PERFORM T-01-MATBEA-SNIF-SIYUM
+               VARYING TV01-IX FROM 1 BY 1
+               UNTIL TV01-IX > TV01-MONE-MATBEA
+
+           MOVE  SNIF IN K01-LAKOCHOT-REC TO EZ03-SNIF-NOCHECHI.
+       T-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       T-01-MATBEA-SNIF-SIYUM               SECTION.
+      *-----------------------------------------------------------------
+       T-01-00.
+           IF TV01-MONE-SNIF(TV01-IX) > 0
+               MOVE TV01-SCHUM-SNIF(TV01-IX) TO ST03-SS
+               MOVE TV01-MATBEA(TV01-IX)     TO ST03-MATBEA
+
+               WRITE D01-SHURA   FROM ST03
+               AFTER ADVANCING 2 LINES
+
+               MOVE 0 TO TV01-SCHUM-SNIF(TV01-IX)
+               MOVE 0 TO TV01-MONE-SNIF(TV01-IX)
+           END-IF.
+       T-01-EXIT.
+           EXIT.
       *-----------------------------------------------------------------
        ZA-HATCHLAT-TOCHNIT                 SECTION.
       *-----------------------------------------------------------------
@@ -328,21 +986,82 @@
            MOVE "ZA-HATCHLAT-TOCHNIT" TO SHEM-SEC
            MOVE 0                     TO M01-DAF
                                          M02-SHUROT
-                                         M03-SCHUM-DAF
-                                         M04-SCHUM-KLALI
+                                         M06-SCHUM-CHARIGIM
+           MOVE 0                     TO TV01-MONE-MATBEA
            MOVE FUNCTION CURRENT-DATE TO EZ02-TAARICH
            MOVE EZ02-DD               TO SH01-DD
            MOVE EZ02-MM               TO SH01-MM
            MOVE EZ02-YYYY             TO SH01-YYYY
            SET  SW03-KEN              TO TRUE
+           SET  SW04-KEN              TO TRUE
+
+           PERFORM P-BAKARA-KELET
+           PERFORM Q-PARAM-KELET
+
+           IF PR03-RESTART-FLAG = "Y"
+               SET  SW10-KEN TO TRUE
+               PERFORM U-CHECKPOINT-KELET
+               MOVE PR03-DAF-ACHARON        TO M01-DAF
+               MOVE PR03-SCHUM-CHARIGIM     TO M06-SCHUM-CHARIGIM
+               MOVE PR03-MONE-MATBEA       TO TV01-MONE-MATBEA
+               PERFORM Y-TAEN-MATBAOT-RESTART
+                   VARYING TV01-IX FROM 1 BY 1
+                   UNTIL TV01-IX > TV01-MONE-MATBEA
+               SET  SW03-LO  TO TRUE
+           ELSE
+               SET  SW10-LO  TO TRUE
+           END-IF
 
            OPEN INPUT  K01-LAKOCHOT-FILE
            SET         MAMSHICH IN SW01-K01 TO TRUE
-           OPEN OUTPUT D01-DOCH-PRN
+
+           IF SW10-KEN
+               OPEN EXTEND D01-DOCH-PRN
+           ELSE
+               OPEN OUTPUT D01-DOCH-PRN
+           END-IF
            SET         MAMSHICH IN SW02-D01 TO TRUE
 
+           IF SW10-KEN
+               OPEN EXTEND D02-CHARIGIM-PRN
+           ELSE
+               OPEN OUTPUT D02-CHARIGIM-PRN
+           END-IF
+           SET         MAMSHICH IN SW05-D02 TO TRUE
+
+           IF SW10-KEN
+               OPEN EXTEND E01-EXTRACT-FILE
+           ELSE
+               OPEN OUTPUT E01-EXTRACT-FILE
+           END-IF
+           SET         MAMSHICH IN SW07-E01 TO TRUE
+
+           OPEN EXTEND HY01-HISTORY-FILE
+           IF MH01-FILE-STS = "35"
+               OPEN OUTPUT HY01-HISTORY-FILE
+           END-IF
+           SET         MAMSHICH IN SW13-HY01 TO TRUE
+
+           IF NOT SW10-KEN
+               WRITE D02-SHURA FROM SC01
+               AFTER ADVANCING 1 LINES
+               WRITE D02-SHURA FROM SC02
+               AFTER ADVANCING 2 LINES
+               WRITE D02-SHURA FROM SC03
+               AFTER ADVANCING 1 LINES
+           END-IF
+
            PERFORM K-KOTAROT
-           PERFORM C-KRIA.
+           PERFORM C-KRIA
+
+           IF SW10-KEN
+               PERFORM V-DILUG-RESTART
+               MOVE PR03-SNIF-NOCHECHI TO EZ03-SNIF-NOCHECHI
+           ELSE
+               IF NOT SOF IN SW01-K01
+                   MOVE SNIF IN K01-LAKOCHOT-REC TO EZ03-SNIF-NOCHECHI
+               END-IF
+           END-IF.
        ZA-EXIT.
            EXIT.
       *-----------------------------------------------------------------
@@ -351,21 +1070,66 @@
        ZZ-00.
            MOVE "ZZ-SYIUM-TOCHNIT" TO   SHEM-SEC
 
-           MOVE  M03-SCHUM-DAF     TO   ST01-SD
-           WRITE D01-SHURA         FROM ST01
-           AFTER ADVANCING 2 LINES
-           ADD   M03-SCHUM-DAF     TO   M04-SCHUM-KLALI
-           MOVE  M04-SCHUM-KLALI   TO   ST02-SK
-           WRITE D01-SHURA         FROM ST02
-           AFTER ADVANCING 2 LINES
+           PERFORM S-01-MATBEA-DAF-SIYUM
+               VARYING TV01-IX FROM 1 BY 1
+               UNTIL TV01-IX > TV01-MONE-MATBEA
+
+           MOVE  EZ03-SNIF-NOCHECHI TO  ST03-SNIF
+           PERFORM T-01-MATBEA-SNIF-SIYUM
+               VARYING TV01-IX FROM 1 BY 1
+               UNTIL TV01-IX > TV01-MONE-MATBEA
+
+           PERFORM ZZ-01-MATBEA-KLALI-SIYUM
+               VARYING TV01-IX FROM 1 BY 1
+               UNTIL TV01-IX > TV01-MONE-MATBEA
+
+           PERFORM R-BAKARA-BDIKA
+
            WRITE D01-SHURA         FROM SF02
            AFTER ADVANCING 3 LINES
 
+           MOVE  M06-SCHUM-CHARIGIM TO  ST04-SC
+           WRITE D02-SHURA         FROM ST04
+           AFTER ADVANCING 2 LINES
+
            CLOSE K01-LAKOCHOT-FILE
            SET   SAGUR IN SW01-K01 TO TRUE
 
            CLOSE D01-DOCH-PRN
-           SET   SAGUR IN SW02-D01 TO TRUE.
+           SET   SAGUR IN SW02-D01 TO TRUE
+
+           CLOSE D02-CHARIGIM-PRN
+           SET   SAGUR IN SW05-D02 TO TRUE
+
+           CLOSE E01-EXTRACT-FILE
+           SET   SAGUR IN SW07-E01 TO TRUE
+
+           CLOSE HY01-HISTORY-FILE
+           SET   SAGUR IN SW13-HY01 TO TRUE.
        ZZ-EXIT.
            EXIT.
       *-----------------------------------------------------------------
+       ZZ-01-MATBEA-KLALI-SIYUM             SECTION.
+      *-----------------------------------------------------------------
+       ZZ-01-00.
+           MOVE TV01-SCHUM-KLALI(TV01-IX) TO ST02-SK
+           MOVE TV01-MATBEA(TV01-IX)      TO ST02-MATBEA
+
+           WRITE D01-SHURA         FROM ST02
+           AFTER ADVANCING 2 LINES.
+       ZZ-01-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       Y-TAEN-MATBAOT-RESTART               SECTION.
+      *-----------------------------------------------------------------
+       Y-00.
+           MOVE PR03-MATBEA(TV01-IX)      TO TV01-MATBEA(TV01-IX)
+           COMPUTE TV01-SCHUM-KLALI(TV01-IX) =
+                   PR03-SCHUM-KLALI(TV01-IX) + PR03-SCHUM-DAF(TV01-IX)
+           MOVE 0                         TO TV01-MONE-DAF(TV01-IX)
+           MOVE 0                         TO TV01-SCHUM-DAF(TV01-IX)
+           MOVE PR03-MONE-SNIF(TV01-IX)   TO TV01-MONE-SNIF(TV01-IX)
+           MOVE PR03-SCHUM-SNIF(TV01-IX)  TO TV01-SCHUM-SNIF(TV01-IX).
+       Y-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
