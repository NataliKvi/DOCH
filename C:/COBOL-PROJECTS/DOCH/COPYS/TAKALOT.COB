@@ -0,0 +1,9 @@
+      *-----------------------------------------------------------------
+      *TAKALOT.COB   -  SDOT ZIHUY TAKALA MESHUTAFIM LECHOL TOCHNIT
+      *-----------------------------------------------------------------
+      *DATE       IDNT   DESCRIPTION
+      *15/08/2024 NK     STRUCTURA RISHONA.
+      *-----------------------------------------------------------------
+             05 SHEM-TUCHNIT                PIC X(08).
+             05 SHEM-KOVETZ                 PIC X(40).
+             05 SHEM-SEC                    PIC X(20).
