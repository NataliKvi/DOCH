@@ -0,0 +1,9 @@
+      *-----------------------------------------------------------------
+      *SWK.COB   -  TNAI-88 MESHUTAFIM LEMTAG KRIAT KOVETZ (99/1/0)
+      *-----------------------------------------------------------------
+      *DATE       IDNT   DESCRIPTION
+      *15/08/2024 NK     STRUCTURA RISHONA.
+      *-----------------------------------------------------------------
+             88 MAMSHICH                                    VALUE 99.
+             88 SOF                                         VALUE 1.
+             88 SAGUR                                       VALUE 0.
