@@ -0,0 +1,16 @@
+      *-----------------------------------------------------------------
+      *HISTORY.COB   -  REC LAYOUT SHEL HY01-HISTORY-FILE
+      *-----------------------------------------------------------------
+      *DATE       IDNT   DESCRIPTION
+      *09/08/2026 NK     STRUCTURA RISHONA - CHESHBON/MATBEA/YITRA/
+      *                  TAARICH RIYTZA, LETZORECH DOCH MEGAMOT
+      *                  CHODSHI.
+      *-----------------------------------------------------------------
+           03 HY01-CHESHBON                 PIC X(05).
+           03 HY01-MATBEA                   PIC X(03).
+           03 HY01-YITRA                    PIC S9(8)V99
+                                            SIGN IS LEADING SEPARATE.
+           03 HY01-TAARICH.
+               05 HY01-YYYY                 PIC 9(4).
+               05 HY01-MM                   PIC 99.
+               05 HY01-DD                   PIC 99.
