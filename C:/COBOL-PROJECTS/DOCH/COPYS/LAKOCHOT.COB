@@ -0,0 +1,16 @@
+      *-----------------------------------------------------------------
+      *LAKOCHOT.COB   -  REC LAYOUT SHEL K01-LAKOCHOT-FILE
+      *-----------------------------------------------------------------
+      *DATE       IDNT   DESCRIPTION
+      *15/08/2024 NK     STRUCTURA RISHONA - CHESHBON/SHEM/YITRA.
+      *08/08/2026 NK     HOSAFAT SNIF (SNIF HALEKUACH) LETZORECH SICUM
+      *                  PER SNIF BEDOCH LAKOCHOT.
+      *09/08/2026 NK     HOSAFAT MATBEA (MATBEA HAYITRA) LETZORECH
+      *                  DOCHOT RAV-MATBEIIM.
+      *-----------------------------------------------------------------
+           03 CHESHBON                     PIC X(05).
+           03 SHEM                         PIC X(10).
+           03 YITRA                        PIC S9(6)V99
+                                           SIGN IS LEADING SEPARATE.
+           03 SNIF                         PIC X(03).
+           03 MATBEA                       PIC X(03).
