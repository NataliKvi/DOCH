@@ -0,0 +1,264 @@
+      *-----------------------------------------------------------------
+       IDENTIFICATION                      DIVISION.
+      *-----------------------------------------------------------------
+       PROGRAM-ID.                         LAKBDK.
+      *AUTHOR                              NATALI KVITELASHVILI.
+      *DATE-WRITTEN                        09/08/2026.
+      *REMARKS      Pre-run validation of LAKOCHOT.DAT, to be run
+      *             before DOCHBANK:
+      *             *Flags a CHESHBON that repeats a previous record
+      *              (duplicate).
+      *             *Flags a CHESHBON that is not greater than the
+      *              CHESHBON before it (out of sequence).
+      *             *Produces a listing of every such record so a bad
+      *              upstream extract is caught before DOCHBANK runs.
+      *-----------------------------------------------------------------
+       ENVIRONMENT                         DIVISION.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT                        SECTION.
+      *-----------------------------------------------------------------
+       FILE-CONTROL.
+           SELECT K01-LAKOCHOT-FILE
+             ASSIGN       TO "C:\COBOL-PROJECTS\DOCH\FILES\LAKOCHOT.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS  IS MH01-FILE-STS.
+
+           SELECT D01-BDIKA-PRN
+             ASSIGN       TO
+             "C:\COBOL-PROJECTS\DOCH\FILES\LAKBDIKA.PRN"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS  IS MH01-FILE-STS.
+      *-----------------------------------------------------------------
+       DATA                                DIVISION.
+      *-----------------------------------------------------------------
+       FILE                                SECTION.
+      *-----------------------------------------------------------------
+       FD K01-LAKOCHOT-FILE
+           RECORDING MODE F.
+       01 K01-LAKOCHOT-REC.
+           COPY "C:\COBOL-PROJECTS\DOCH\COPYS\LAKOCHOT.COB".
+
+       FD  D01-BDIKA-PRN
+           LABEL RECORD IS OMITTED.
+       01  D01-SHURA                       PIC X(80).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE                     SECTION.
+      *-----------------------------------------------------------------
+      *EZxx-EZER
+      *-----------------------------------------------------------------
+       01 EZ00.
+           03 EZ01-TAKALOT.
+           COPY "C:\COBOL-PROJECTS\DOCH\COPYS\TAKALOT.COB".
+
+           03 EZ02-CHESHBON-KODEM           PIC X(05)       VALUE SPACE.
+      *-----------------------------------------------------------------
+      *Hxx-HODAOT
+      *-----------------------------------------------------------------
+       01 H00.
+           03 H01-TAKALOT.
+             05 H01-TAKALA                 PIC X(10)           VALUE
+                '**TAKALA**'.
+             05 H01-SHEM-TUCHNIT           PIC X(14)           VALUE
+                'SHEM TUCHNIT: '.
+             05 H01-STS-KOVETZ             PIC X(12)           VALUE
+                'STS KOVETZ: '.
+             05 H01-SHEM-KOVETZ            PIC X(13)           VALUE
+                'SHEM KOVETZ: '.
+             05 H01-SHEM-KETA              PIC X(11)           VALUE
+                'SHEM KETA: '.
+      *-----------------------------------------------------------------
+      *Mxx-MONIM
+      *-----------------------------------------------------------------
+       01 M00.
+           03 M01-MONE-DUPLIKATIM           PIC 9(4)        VALUE ZERO.
+           03 M02-MONE-LO-BESEDER           PIC 9(4)        VALUE ZERO.
+      *-----------------------------------------------------------------
+      *MHxx-MAFTECHOT-HASHVAA
+      *-----------------------------------------------------------------
+       01 MH00.
+           03 MH01-FILE-STS                PIC XX.
+               88 MH01-FS-TAKIN                              VALUE "00".
+      *-----------------------------------------------------------------
+      *SXxx-SHURUT
+      *-----------------------------------------------------------------
+       01 S00.
+           03 SC01.
+               05 FILLER                   PIC X(20)      VALUE SPACE.
+               05 FILLER                   PIC X(31)      VALUE
+                  "BDIKAT TAKINUT LAKOCHOT.DAT".
+           03 SC02.
+               05 FILLER                   PIC X(11)      VALUE SPACE.
+               05 FILLER                   PIC X(8)       VALUE
+                  "CHESHBON".
+               05 FILLER                   PIC X(5)       VALUE SPACE.
+               05 FILLER                   PIC X(30)      VALUE
+                  "SUG TAKALA".
+           03 SC03.
+               05 FILLER                   PIC X(11)      VALUE SPACE.
+               05 FILLER                   PIC X(8)       VALUE ALL '-'.
+               05 FILLER                   PIC X(5)       VALUE SPACE.
+               05 FILLER                   PIC X(30)      VALUE ALL '-'.
+           03 SD01.
+               05 FILLER                   PIC X(11)      VALUE SPACE.
+               05 SD01-CHESHBON            PIC X(5).
+               05 FILLER                   PIC X(5)       VALUE SPACE.
+               05 SD01-SUG-TAKALA          PIC X(30).
+           03 ST01.
+               05 FILLER                   PIC X(10)      VALUE SPACE.
+               05 ST01-MONE                PIC ZZZ9.
+               05 FILLER                   PIC X(2)       VALUE SPACE.
+               05 ST01-SACH                PIC X(30)      VALUE
+                  ": MISPAR CHESHBONOT KFULIM".
+           03 ST02.
+               05 FILLER                   PIC X(10)      VALUE SPACE.
+               05 ST02-MONE                PIC ZZZ9.
+               05 FILLER                   PIC X(2)       VALUE SPACE.
+               05 ST02-SACH                PIC X(30)      VALUE
+                  ": MISPAR CHESHBONOT LO BESEDER".
+      *-----------------------------------------------------------------
+      *SWxx-METAGIM
+      *-----------------------------------------------------------------
+       01 SW00.
+           03 SW01-K01                     PIC S9(4) BINARY VALUE 99.
+           COPY "C:\COBOL-PROJECTS\DOCH\COPYS\SWK.COB".
+      *-----------------------------------------------------------------
+       PROCEDURE                           DIVISION.
+      *-----------------------------------------------------------------
+       DECLARATIVES.
+      *-----------------------------------------------------------------
+       DC1-K01                              SECTION.
+      *-----------------------------------------------------------------
+           USE AFTER STANDARD ERROR PROCEDURE ON K01-LAKOCHOT-FILE.
+       DC1-00.
+           MOVE "C:\COBOL-PROJECTS\DOCH\FILES\LAKOCHOT.DAT" TO
+                                                             SHEM-KOVETZ
+           PERFORM ZT-TAKALOT.
+       DC1-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       DC2-D01                             SECTION.
+      *-----------------------------------------------------------------
+           USE AFTER STANDARD ERROR PROCEDURE ON D01-BDIKA-PRN.
+       DC2-00.
+           MOVE "C:\COBOL-PROJECTS\DOCH\FILES\LAKBDIKA.PRN" TO
+                                                             SHEM-KOVETZ
+           PERFORM ZT-TAKALOT.
+       DC2-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       ZT-TAKALOT                          SECTION.
+      *-----------------------------------------------------------------
+       ZT-00.
+           DISPLAY H01-TAKALA
+           DISPLAY H01-SHEM-TUCHNIT
+                   SHEM-TUCHNIT IN EZ01-TAKALOT
+           DISPLAY H01-STS-KOVETZ
+                   MH01-FILE-STS
+           DISPLAY H01-SHEM-KOVETZ
+                   SHEM-KOVETZ
+           DISPLAY H01-SHEM-KETA
+                   SHEM-SEC
+           STOP RUN.
+      *-----------------------------------------------------------------
+       END DECLARATIVES.
+      *-----------------------------------------------------------------
+       A-MAIN                              SECTION.
+      *-----------------------------------------------------------------
+       A-00.
+           PERFORM     ZA-HATCHLAT-TOCHNIT
+           PERFORM UNTIL SOF IN SW01-K01
+               PERFORM B-BDIKAT-SHURA
+               PERFORM C-KRIA
+           END-PERFORM
+           PERFORM     ZZ-SYIUM-TOCHNIT
+           STOP RUN.
+       A-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       B-BDIKAT-SHURA                      SECTION.
+      *-----------------------------------------------------------------
+       B-00.
+           MOVE "B-BDIKAT-SHURA" TO SHEM-SEC
+
+           IF EZ02-CHESHBON-KODEM NOT = SPACE
+               EVALUATE TRUE
+                   WHEN CHESHBON IN K01-LAKOCHOT-REC
+                                                = EZ02-CHESHBON-KODEM
+                       MOVE "CHESHBON KAFUL" TO SD01-SUG-TAKALA
+                       PERFORM D-HODAAT-TAKALA
+                       ADD  1 TO M01-MONE-DUPLIKATIM
+                   WHEN CHESHBON IN K01-LAKOCHOT-REC
+                                                < EZ02-CHESHBON-KODEM
+                       MOVE "CHESHBON LO BESEDER RISHUM" TO
+                                                       SD01-SUG-TAKALA
+                       PERFORM D-HODAAT-TAKALA
+                       ADD  1 TO M02-MONE-LO-BESEDER
+               END-EVALUATE
+           END-IF
+
+           MOVE CHESHBON IN K01-LAKOCHOT-REC TO EZ02-CHESHBON-KODEM.
+       B-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       C-KRIA                              SECTION.
+      *-----------------------------------------------------------------
+       C-00.
+           MOVE "C-KRIA" TO SHEM-SEC
+
+           READ K01-LAKOCHOT-FILE
+               AT END
+                   SET SOF IN SW01-K01 TO TRUE
+           END-READ.
+       C-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       D-HODAAT-TAKALA                     SECTION.
+      *-----------------------------------------------------------------
+       D-00.
+           MOVE CHESHBON IN K01-LAKOCHOT-REC TO SD01-CHESHBON
+
+           WRITE D01-SHURA FROM SD01
+           AFTER ADVANCING 1 LINES.
+       D-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       ZA-HATCHLAT-TOCHNIT                 SECTION.
+      *-----------------------------------------------------------------
+       ZA-00.
+           MOVE 'LAKBDK'               TO SHEM-TUCHNIT IN EZ01-TAKALOT
+           MOVE "ZA-HATCHLAT-TOCHNIT"  TO SHEM-SEC
+
+           OPEN INPUT  K01-LAKOCHOT-FILE
+           SET         MAMSHICH IN SW01-K01 TO TRUE
+
+           OPEN OUTPUT D01-BDIKA-PRN
+           WRITE D01-SHURA FROM SC01
+           AFTER ADVANCING 1 LINES
+           WRITE D01-SHURA FROM SC02
+           AFTER ADVANCING 2 LINES
+           WRITE D01-SHURA FROM SC03
+           AFTER ADVANCING 1 LINES
+
+           PERFORM C-KRIA.
+       ZA-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       ZZ-SYIUM-TOCHNIT                    SECTION.
+      *-----------------------------------------------------------------
+       ZZ-00.
+           MOVE "ZZ-SYIUM-TOCHNIT" TO SHEM-SEC
+
+           MOVE M01-MONE-DUPLIKATIM  TO ST01-MONE
+           WRITE D01-SHURA           FROM ST01
+           AFTER ADVANCING 2 LINES
+
+           MOVE M02-MONE-LO-BESEDER TO ST02-MONE
+           WRITE D01-SHURA          FROM ST02
+           AFTER ADVANCING 1 LINES
+
+           CLOSE K01-LAKOCHOT-FILE
+           SET   SAGUR IN SW01-K01 TO TRUE
+
+           CLOSE D01-BDIKA-PRN.
+       ZZ-EXIT.
+           EXIT.
